@@ -1,21 +1,127 @@
        IDENTIFICATION DIVISION.                                         00010001
        PROGRAM-ID. ADDPGM.                                              00020001
        ENVIRONMENT DIVISION.                                            00030001
+       INPUT-OUTPUT SECTION.                                            00031001
+       FILE-CONTROL.                                                    00032001
+                SELECT ADDTRAN ASSIGN TO DYNAMIC WS-ADDTRAN-DSN         00033001
+                ORGANIZATION IS SEQUENTIAL.                             00034001
+                SELECT ADDEXCP ASSIGN TO ADDEXCP                        00035001
+                ORGANIZATION IS SEQUENTIAL.                             00036001
        DATA DIVISION.                                                   00040001
+       FILE SECTION.                                                    00041001
+       FD ADDTRAN                                                       00042001
+            RECORDING MODE IS F.                                        00043001
+       01 ADDTRAN-REC.                                                  00044001
+          05 AT-X       PIC 9(02).                                      00044101
+          05 AT-Y       PIC 9(02).                                      00044201
+          05 AT-Z       PIC 9(03).                                      00044301
+          05 FILLER     PIC X(73).                                      00044401
+       FD ADDEXCP                                                       00045001
+            RECORDING MODE IS F.                                        00046001
+       01 ADDEXCP-REC.                                                  00047001
+          05 AE-X          PIC 9(02).                                   00047101
+          05 AE-Y          PIC 9(02).                                   00047201
+          05 AE-Z          PIC 9(03).                                   00047301
+          05 AE-TOT        PIC 9(03).                                   00047401
+          05 AE-VARIANCE   PIC S9(03).                                  00047501
+          05 FILLER        PIC X(65).                                   00047601
        WORKING-STORAGE SECTION.                                         00040002
-       01 WS-X    PIC 9(02).
-       01 WS-Y    PIC 9(02).
-       01 WS-Z    PIC 9(03).
-       01 WS-TOT  PIC 9(03) .
+       01 WS-X    PIC 9(02).                                            00050001
+       01 WS-Y    PIC 9(02).                                            00060001
+       01 WS-Z    PIC 9(03).                                            00070001
+       01 WS-TOT  PIC 9(03) .                                           00080001
+       01 WS-R    PIC 9(05) VALUE ZERO.                                 00081001
+       01 WS-EOF          PIC A     VALUE SPACE.                        00082001
+       01 WS-BATCH-MODE   PIC X(01) VALUE 'I'.                          00083001
+           88 WS-BATCH-REQUESTED    VALUE 'B'.                          00084001
+       01 WS-TOLERANCE    PIC 9(03) VALUE ZERO.                         00085001
+       01 WS-CONTROL-TOTAL PIC 9(05) VALUE ZERO.                        00086001
+       01 WS-VARIANCE     PIC S9(03).                                   00087001
+       01 WS-ABS-VARIANCE PIC 9(03).                                    00088001
+       01 WS-TOLERANCE-EXCD PIC X(01) VALUE 'N'.                        00088101
+           88 WS-TOLERANCE-EXCEEDED    VALUE 'Y'.                       00088201
+       01 WS-ADDTRAN-DSN  PIC X(08) VALUE 'ADDTRAN'.                    00088301
+           COPY CTLCARD.                                                00089001
        PROCEDURE DIVISION.                                              00060001
-           ACCEPT WS-X.
-           ACCEPT WS-Y.
-           ACCEPT WS-Z.
-           ACCEPT WS-R.
+       MAIN-ROUTINE.                                                    00090001
+           ACCEPT CTL-CARD FROM SYSIN.                                  00091001
+           MOVE CTL-RUN-MODE TO WS-BATCH-MODE.                          00091101
+           IF CTL-FILE-NAME NOT = SPACES                                00091201
+              MOVE CTL-FILE-NAME TO WS-ADDTRAN-DSN                      00091301
+           END-IF                                                       00091401
+           IF WS-BATCH-REQUESTED                                        00092001
+              MOVE CTL-TOLERANCE      TO WS-TOLERANCE                   00092101
+              MOVE CTL-CONTROL-TOTAL  TO WS-CONTROL-TOTAL               00092201
+              PERFORM A100-BATCH-PARA                                   00093001
+           ELSE                                                         00094001
+              PERFORM A200-INTERACTIVE-PARA                             00095001
+           END-IF                                                       00096001
+           GOBACK.                                                      00080001
+                                                                        00100001
+       A100-BATCH-PARA.                                                 00110001
+                                                                        00120001
+           OPEN INPUT ADDTRAN.                                          00150001
+           OPEN OUTPUT ADDEXCP.                                         00160001
+                                                                        00170001
+           PERFORM A110-PROCESS-TRAN-PARA UNTIL WS-EOF = 'Y'.           00180001
+                                                                        00190001
+           CLOSE ADDTRAN.                                               00200001
+           CLOSE ADDEXCP.                                               00210001
+                                                                        00220001
+           DISPLAY 'GRAND TOTAL: ' WS-R.                                00230001
+           DISPLAY 'CONTROL TOTAL: ' WS-CONTROL-TOTAL.                  00240001
+           IF WS-R NOT = WS-CONTROL-TOTAL                               00250001
+              DISPLAY 'GRAND TOTAL DOES NOT RECONCILE TO CONTROL TOTAL' 00280001
+           END-IF.                                                      00281001
+           IF WS-R NOT = WS-CONTROL-TOTAL OR WS-TOLERANCE-EXCEEDED      00282001
+              MOVE +12 TO RETURN-CODE                                   00290001
+           ELSE                                                         00295001
+              MOVE ZERO TO RETURN-CODE                                  00296001
+           END-IF.                                                      00300001
+                                                                        00310001
+       A110-PROCESS-TRAN-PARA.                                          00320001
+                                                                        00330001
+           READ ADDTRAN                                                 00340001
+             AT END MOVE 'Y' TO WS-EOF                                  00350001
+             NOT AT END                                                 00360001
+                MOVE AT-X TO WS-X                                       00370001
+                MOVE AT-Y TO WS-Y                                       00380001
+                MOVE AT-Z TO WS-Z                                       00390001
+                COMPUTE WS-TOT = WS-X + WS-Y                            00400001
+                ADD WS-TOT TO WS-R                                      00410001
+                PERFORM A120-CHECK-TOLERANCE-PARA                       00420001
+                IF WS-ABS-VARIANCE > WS-TOLERANCE                       00430001
+                   MOVE 'Y' TO WS-TOLERANCE-EXCD                        00435001
+                   MOVE AT-X   TO AE-X                                  00440001
+                   MOVE AT-Y   TO AE-Y                                  00450001
+                   MOVE AT-Z   TO AE-Z                                  00460001
+                   MOVE WS-TOT TO AE-TOT                                00470001
+                   MOVE WS-VARIANCE TO AE-VARIANCE                      00480001
+                   WRITE ADDEXCP-REC                                    00490001
+                END-IF                                                  00500001
+           END-READ.                                                    00510001
+                                                                        00520001
+       A120-CHECK-TOLERANCE-PARA.                                       00530001
+                                                                        00540001
+           COMPUTE WS-VARIANCE = WS-TOT - WS-Z.                         00550001
+           IF WS-VARIANCE < ZERO                                        00560001
+              COMPUTE WS-ABS-VARIANCE = WS-VARIANCE * -1                00570001
+           ELSE                                                         00580001
+              MOVE WS-VARIANCE TO WS-ABS-VARIANCE                       00590001
+           END-IF.                                                      00600001
+                                                                        00610001
+       A200-INTERACTIVE-PARA.                                           00620001
+                                                                        00630001
+           ACCEPT WS-X.                                                 00640001
+           ACCEPT WS-Y.                                                 00650001
+           ACCEPT WS-Z.                                                 00660001
+           ACCEPT WS-TOLERANCE.                                         00670001
            COMPUTE WS-TOT = WS-X + WS-Y.                                00060004
+           ADD WS-TOT TO WS-R.                                          00680001
            DISPLAY 'SUM OF ' WS-X ' AND 'WS-Y ' IS:' WS-TOT.            00070001
-           IF WS-TOT NOT = WS-Z THEN
-              MOVE +12  TO RETURN-CODE
-           ELSE
-              MOVE ZERO TO RETURN-CODE.
-           GOBACK.                                                      00080001
\ No newline at end of file
+           DISPLAY 'RUNNING TOTAL: ' WS-R.                              00690001
+           PERFORM A120-CHECK-TOLERANCE-PARA.                           00700001
+           IF WS-ABS-VARIANCE > WS-TOLERANCE THEN                       00710001
+              MOVE +12  TO RETURN-CODE                                  00720001
+           ELSE                                                         00730001
+              MOVE ZERO TO RETURN-CODE.                                 00740001
