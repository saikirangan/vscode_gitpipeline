@@ -1,19 +1,137 @@
        IDENTIFICATION DIVISION.                                         00010000
        PROGRAM-ID. DEMOPGM.                                             020000
+       ENVIRONMENT DIVISION.                                            00015000
+       INPUT-OUTPUT SECTION.                                            00016000
+       FILE-CONTROL.                                                    00017000
+                SELECT NAMEIN ASSIGN TO NAMEIN                          00017100
+                ORGANIZATION IS SEQUENTIAL.                             00017200
+                SELECT NAMEOUT ASSIGN TO NAMEOUT                        00017300
+                ORGANIZATION IS SEQUENTIAL.                             00017400
        DATA DIVISION.                                                   00030000
+       FILE SECTION.                                                    00031000
+       FD NAMEIN                                                        00032000
+            RECORDING MODE IS F.                                        00033000
+       01 NAMEIN-REC.                                                   00034000
+          05 NI-FIRST    PIC A(20).                                     00034100
+          05 NI-MIDDLE   PIC A(20).                                     00034200
+          05 NI-LAST     PIC A(20).                                     00034300
+          05 NI-SUFFIX   PIC A(10).                                     00034400
+          05 FILLER      PIC X(10).                                     00034500
+       FD NAMEOUT                                                       00035000
+            RECORDING MODE IS F.                                        00036000
+       01 NAMEOUT-REC.                                                  00037000
+          05 NO-FULL-NAME  PIC A(74).                                   00037100
+          05 FILLER        PIC X(06).                                   00037200
        WORKING-STORAGE SECTION.                                         00040000
-       01  WS-STRING  PIC A(30).                                        00050000
-       01  WS-NAME1   PIC A(5).                                         00060000
-       01  WS-NAME2   PIC A(5).                                         00070000
-       01  WS-NAME    PIC A(10).                                        00080000
+       01  WS-FIRST    PIC A(20).                                       00050000
+       01  WS-MIDDLE   PIC A(20).                                       00060000
+       01  WS-LAST     PIC A(20).                                       00070000
+       01  WS-SUFFIX   PIC A(10).                                       00080000
+       01  WS-FULL-NAME PIC A(74).                                      00082000
+       01  WS-NAME-PTR  PIC 9(03).                                      00082100
+       01  WS-EOF          PIC A     VALUE SPACE.                       00084000
+       01  WS-BATCH-MODE   PIC X(01) VALUE 'I'.                         00086000
+            88 WS-BATCH-REQUESTED    VALUE 'B'.                         00088000
+            COPY CTLCARD.                                               00089000
        PROCEDURE DIVISION.                                              00090000
-           ACCEPT WS-NAME1.                                             00100000
-           ACCEPT WS-NAME2.                                             00110000
-             DISPLAY WS-NAME1.                                          00120000
-             DISPLAY WS-NAME2.                                          00130000
-           STRING WS-NAME1 DELIMITED BY SPACE                           00140000
-            WS-NAME2 DELIMITED BY SPACE                                 00150000
-            INTO WS-STRING                                              00160000
-           END-STRING.                                                  00170000
-            DISPLAY WS-STRING.                                          00180000
-            STOP RUN.
\ No newline at end of file
+       MAIN-ROUTINE.                                                    00092000
+           ACCEPT CTL-CARD FROM SYSIN.                                  00093500
+           MOVE CTL-RUN-MODE TO WS-BATCH-MODE.                          00093800
+           IF WS-BATCH-REQUESTED                                        00096000
+              PERFORM A100-BATCH-PARA                                   00098000
+           ELSE                                                         00099000
+              PERFORM A200-INTERACTIVE-PARA                             00099100
+           END-IF                                                       00099200
+           STOP RUN.                                                    00250000
+                                                                        00260000
+       A100-BATCH-PARA.                                                 00270000
+                                                                        00280000
+           OPEN INPUT NAMEIN.                                           00290000
+           OPEN OUTPUT NAMEOUT.                                         00300000
+                                                                        00310000
+           PERFORM A110-PROCESS-NAME-PARA UNTIL WS-EOF = 'Y'.           00320000
+                                                                        00330000
+           CLOSE NAMEIN.                                                00340000
+           CLOSE NAMEOUT.                                               00350000
+                                                                        00360000
+       A110-PROCESS-NAME-PARA.                                          00370000
+                                                                        00380000
+           READ NAMEIN                                                  00390000
+             AT END MOVE 'Y' TO WS-EOF                                  00400000
+             NOT AT END                                                 00410000
+                MOVE NI-FIRST  TO WS-FIRST                              00420000
+                MOVE NI-MIDDLE TO WS-MIDDLE                             00430000
+                MOVE NI-LAST   TO WS-LAST                               00440000
+                MOVE NI-SUFFIX TO WS-SUFFIX                             00450000
+                PERFORM A300-BUILD-NAME-PARA                            00460000
+                MOVE WS-FULL-NAME TO NO-FULL-NAME                       00470000
+                WRITE NAMEOUT-REC                                       00480000
+           END-READ.                                                    00490000
+                                                                        00500000
+       A200-INTERACTIVE-PARA.                                           00510000
+                                                                        00520000
+           DISPLAY 'Enter First Name:'                                  00530000
+           ACCEPT WS-FIRST.                                             00100000
+           DISPLAY 'Enter Middle Name:'                                 00540000
+           ACCEPT WS-MIDDLE.                                            00550000
+           DISPLAY 'Enter Last Name:'                                   00560000
+           ACCEPT WS-LAST.                                              00570000
+           DISPLAY 'Enter Suffix:'                                      00580000
+           ACCEPT WS-SUFFIX.                                            00590000
+             DISPLAY WS-FIRST.                                          00120000
+             DISPLAY WS-MIDDLE.                                         00600000
+             DISPLAY WS-LAST.                                           00610000
+             DISPLAY WS-SUFFIX.                                         00620000
+           PERFORM A300-BUILD-NAME-PARA.                                00630000
+             DISPLAY WS-FULL-NAME.                                      00180000
+                                                                        00640000
+       A300-BUILD-NAME-PARA.                                            00650000
+                                                                        00660000
+           MOVE SPACES TO WS-FULL-NAME.                                 00670000
+           MOVE 1 TO WS-NAME-PTR.                                       00671000
+                                                                         00672000
+           IF WS-FIRST NOT = SPACES                                     00673000
+              STRING WS-FIRST DELIMITED BY SPACE                        00674000
+                INTO WS-FULL-NAME                                       00675000
+                WITH POINTER WS-NAME-PTR                                00676000
+              END-STRING                                                00677000
+           END-IF.                                                      00678000
+                                                                         00679000
+           IF WS-MIDDLE NOT = SPACES                                    00680000
+              IF WS-NAME-PTR > 1                                        00690000
+                 STRING ' ' DELIMITED BY SIZE                           00700000
+                   INTO WS-FULL-NAME                                    00701000
+                   WITH POINTER WS-NAME-PTR                             00702000
+                 END-STRING                                             00703000
+              END-IF                                                    00704000
+              STRING WS-MIDDLE DELIMITED BY SPACE                       00705000
+                INTO WS-FULL-NAME                                       00706000
+                WITH POINTER WS-NAME-PTR                                00707000
+              END-STRING                                                00708000
+           END-IF.                                                      00709000
+                                                                         00710000
+           IF WS-LAST NOT = SPACES                                      00711000
+              IF WS-NAME-PTR > 1                                        00712000
+                 STRING ' ' DELIMITED BY SIZE                           00713000
+                   INTO WS-FULL-NAME                                    00714000
+                   WITH POINTER WS-NAME-PTR                             00715000
+                 END-STRING                                             00716000
+              END-IF                                                    00717000
+              STRING WS-LAST DELIMITED BY SPACE                         00718000
+                INTO WS-FULL-NAME                                       00719000
+                WITH POINTER WS-NAME-PTR                                00720000
+              END-STRING                                                00721000
+           END-IF.                                                      00722000
+                                                                         00723000
+           IF WS-SUFFIX NOT = SPACES                                    00724000
+              IF WS-NAME-PTR > 1                                        00725000
+                 STRING ' ' DELIMITED BY SIZE                           00726000
+                   INTO WS-FULL-NAME                                    00727000
+                   WITH POINTER WS-NAME-PTR                             00728000
+                 END-STRING                                             00729000
+              END-IF                                                    00730000
+              STRING WS-SUFFIX DELIMITED BY SPACE                       00731000
+                INTO WS-FULL-NAME                                       00732000
+                WITH POINTER WS-NAME-PTR                                00733000
+              END-STRING                                                00734000
+           END-IF.                                                      00735000
