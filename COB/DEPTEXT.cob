@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. DEPTEXT.                                             00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+                SELECT DEPTEXT ASSIGN TO DEPTEXT                        00060000
+                ORGANIZATION IS SEQUENTIAL.                             00070000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD DEPTEXT                                                       00100000
+            RECORDING MODE IS F.                                        00110000
+       01 DEPTEXT-REC.                                                  00120000
+          05 DX-STUD-ID       PIC 9(09).                                00130000
+          05 DX-STUD-NAME     PIC X(30).                                00140000
+          05 DX-STUD-DEPT     PIC X(10).                                00150000
+          05 DX-ENROLL-STATUS PIC X(01).                                00160000
+          05 FILLER           PIC X(40).                                00170000
+       WORKING-STORAGE SECTION.                                         00180000
+       01 WS-EOF             PIC A     VALUE SPACE.                     00190000
+       01 WS-DEPT-FILTER     PIC X(10) VALUE SPACES.                    00200000
+       77 WS-EXTRACT-CNT     PIC 9(07) COMP VALUE ZERO.                 00210000
+                                                                        00220000
+            EXEC SQL                                                    00230000
+               INCLUDE SQLCA                                            00240000
+            END-EXEC.                                                   00250000
+                                                                        00260000
+            EXEC SQL                                                    00270000
+               INCLUDE STUDENT                                          00280000
+            END-EXEC.                                                   00290000
+                                                                        00300000
+       01  DCLSTUDENT.                                                  00310000
+           10 WS-STUD-ID               PIC S9(9) USAGE COMP.            00320000
+           10 WS-STUD-NAME             PIC X(30).                       00330000
+           10 WS-STUD-DEPT             PIC X(10).                       00340000
+           10 WS-STUD-STATUS           PIC X(01).                       00350000
+                                                                        00360000
+           COPY SQLCLS.                                                 00355000
+            EXEC SQL                                                    00370000
+               DECLARE DEPTCUR CURSOR FOR                               00380000
+               SELECT STUD_ID, STUD_NAME, STUD_DEPT,                    00390000
+                      STUD_ENROLL_STATUS                                00400000
+                 FROM STUD_STUDENT                                      00410000
+                WHERE STUD_DEPT = :WS-DEPT-FILTER                       00420000
+                   OR :WS-DEPT-FILTER = SPACES                          00430000
+                ORDER BY STUD_DEPT, STUD_NAME                           00440000
+            END-EXEC.                                                   00450000
+                                                                        00460000
+       PROCEDURE DIVISION.                                              00470000
+                                                                        00480000
+            ACCEPT WS-DEPT-FILTER FROM SYSIN.                           00490000
+                                                                        00500000
+            OPEN OUTPUT DEPTEXT.                                        00510000
+                                                                        00520000
+            EXEC SQL                                                    00530000
+                 OPEN DEPTCUR                                           00540000
+            END-EXEC.                                                   00550000
+                                                                        00560000
+            PERFORM A100-FETCH-PARA.                                    00570000
+                                                                        00580000
+            PERFORM UNTIL WS-EOF = 'Y'                                  00590000
+               PERFORM A110-WRITE-PARA                                  00600000
+               PERFORM A100-FETCH-PARA                                  00610000
+            END-PERFORM.                                                00620000
+                                                                        00630000
+            EXEC SQL                                                    00640000
+                 CLOSE DEPTCUR                                          00650000
+            END-EXEC.                                                   00660000
+                                                                        00670000
+            CLOSE DEPTEXT.                                              00680000
+                                                                        00690000
+            DISPLAY 'RECORDS EXTRACTED: ' WS-EXTRACT-CNT.               00700000
+                                                                        00710000
+            GOBACK.                                                     00720000
+                                                                        00730000
+       A100-FETCH-PARA.                                                 00740000
+                                                                        00750000
+             EXEC SQL                                                   00760000
+                  FETCH DEPTCUR                                         00770000
+                    INTO :WS-STUD-ID, :WS-STUD-NAME, :WS-STUD-DEPT,     00780000
+                         :WS-STUD-STATUS                                00790000
+             END-EXEC.                                                  00800000
+                                                                        00810000
+             CALL 'SQLSTAT' USING SQLCODE, WS-SQL-STATUS.               00810500
+             EVALUATE TRUE                                              00820000
+             WHEN SQL-NOTFOUND                                          00830000
+                  MOVE 'Y' TO WS-EOF                                    00840000
+             WHEN SQL-SUCCESS                                           00850000
+                  CONTINUE                                              00860000
+             WHEN OTHER                                                 00870000
+                  DISPLAY 'DEPTCUR FETCH ERROR SQLCODE: ' SQLCODE       00880000
+                  MOVE 'Y' TO WS-EOF                                    00890000
+                  MOVE +16 TO RETURN-CODE                               00900000
+             END-EVALUATE.                                              00910000
+                                                                        00920000
+       A110-WRITE-PARA.                                                 00930000
+                                                                        00940000
+             MOVE WS-STUD-ID     TO DX-STUD-ID                          00950000
+             MOVE WS-STUD-NAME   TO DX-STUD-NAME                        00960000
+             MOVE WS-STUD-DEPT   TO DX-STUD-DEPT                        00970000
+             MOVE WS-STUD-STATUS TO DX-ENROLL-STATUS                    00980000
+             WRITE DEPTEXT-REC.                                         00990000
+             ADD 1 TO WS-EXTRACT-CNT.                                   01000000
