@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. JOBMENU.                                             00020000
+       DATA DIVISION.                                                   00030000
+       WORKING-STORAGE SECTION.                                         00040000
+       01 WS-SELECTION  PIC X(01).                                      00050000
+           88 WS-SEL-STUDENT-LOOKUP    VALUE '1'.                       00060000
+           88 WS-SEL-TOTAL-CHECK       VALUE '2'.                       00070000
+           88 WS-SEL-ARITHMETIC-CHAIN  VALUE '3'.                       00080000
+           88 WS-SEL-EXIT              VALUE '0'.                       00090000
+       PROCEDURE DIVISION.                                              00100000
+       MAIN-ROUTINE.                                                    00110000
+            PERFORM A100-DISPLAY-MENU-PARA.                             00120000
+            ACCEPT WS-SELECTION.                                        00130000
+            EVALUATE TRUE                                               00140000
+            WHEN WS-SEL-STUDENT-LOOKUP                                  00150000
+                 DISPLAY 'STARTING STUDENT LOOKUP (STUD)'               00160000
+                 CALL 'STUD'                                            00170000
+            WHEN WS-SEL-TOTAL-CHECK                                     00180000
+                 DISPLAY 'STARTING TOTAL CHECK (ADDPGM)'                00190000
+                 CALL 'ADDPGM'                                          00200000
+            WHEN WS-SEL-ARITHMETIC-CHAIN                                00210000
+                 DISPLAY 'STARTING ARITHMETIC CHAIN (PGM03A)'           00220000
+                 CALL 'PGM03A'                                          00230000
+            WHEN WS-SEL-EXIT                                            00240000
+                 DISPLAY 'NO JOB SELECTED - EXITING'                    00250000
+            WHEN OTHER                                                  00260000
+                 DISPLAY 'INVALID SELECTION: ' WS-SELECTION             00270000
+                 MOVE +12 TO RETURN-CODE                                00280000
+            END-EVALUATE.                                               00290000
+            GOBACK.                                                     00300000
+                                                                        00310000
+       A100-DISPLAY-MENU-PARA.                                          00320000
+                                                                        00330000
+            DISPLAY '===== DAILY OPERATIONS MENU ====='.                00340000
+            DISPLAY '1 - STUDENT LOOKUP'.                               00350000
+            DISPLAY '2 - TOTAL CHECK'.                                  00360000
+            DISPLAY '3 - ARITHMETIC-CHAIN RECONCILIATION'.              00370000
+            DISPLAY '0 - EXIT'.                                         00380000
+            DISPLAY 'ENTER SELECTION: '.                                00390000
