@@ -1,31 +1,171 @@
        IDENTIFICATION DIVISION.                                         00010005
        PROGRAM-ID. PGM03A.                                              00020005
+       ENVIRONMENT DIVISION.                                            00025005
+       INPUT-OUTPUT SECTION.                                            00026005
+       FILE-CONTROL.                                                    00027005
+                SELECT PAIRIN ASSIGN TO DYNAMIC WS-PAIRIN-DSN           00027100
+                ORGANIZATION IS SEQUENTIAL.                             00027200
+                SELECT PAIROUT ASSIGN TO PAIROUT                        00027300
+                ORGANIZATION IS SEQUENTIAL.                             00027400
+                SELECT CALLTRC ASSIGN TO CALLTRC                        00027500
+                ORGANIZATION IS SEQUENTIAL.                             00027600
        DATA DIVISION.                                                   00030005
+       FILE SECTION.                                                    00031005
+       FD CALLTRC                                                       00031100
+            RECORDING MODE IS F.                                        00031200
+           COPY CALLTRC.                                                00031300
+       FD PAIRIN                                                        00032005
+            RECORDING MODE IS F.                                        00033005
+       01 PAIRIN-REC.                                                    00034005
+          05 PI-NUMBER-A  PIC S9(7)V99.                                 00034100
+          05 PI-NUMBER-B  PIC S9(7)V99.                                 00034200
+          05 FILLER       PIC X(62).                                    00034300
+       FD PAIROUT                                                       00035005
+            RECORDING MODE IS F.                                        00036005
+       01 PAIROUT-REC.                                                  00037005
+          05 PO-NUMBER-A   PIC S9(7)V99.                                00037100
+          05 PO-NUMBER-B   PIC S9(7)V99.                                00037200
+          05 PO-RESULT-B   PIC S9(7)V99.                                00037300
+          05 PO-RESULT-C   PIC S9(7)V99.                                00037400
+          05 PO-RESULT-D   PIC S9(14)V99.                               00037500
+          05 PO-RETURN-CODE PIC 99.                                     00037600
+          05 PO-MATCH-FLAG PIC X(01).                                   00037700
+          05 FILLER        PIC X(50).                                   00037800
        WORKING-STORAGE SECTION.                                         00040005
-       01 WS-NUMBER-A PIC 9(5).                                         00050005
-       01 WS-NUMBER-B PIC 9(5).                                         00060005
-       01 WS-RESULT-B PIC 9(6).                                         00070005
-       01 WS-RESULT-C PIC 9(6).                                         00080005
+       01 WS-NUMBER-A PIC S9(7)V99.                                     00050005
+       01 WS-NUMBER-B PIC S9(7)V99.                                     00060005
+       01 WS-RESULT-B PIC S9(7)V99.                                     00070005
+       01 WS-RESULT-C PIC S9(7)V99.                                     00080005
+       01 WS-RESULT-D PIC S9(14)V99.                                    00082005
+       01 WS-D-RETURN-CODE PIC 99.                                      00084005
        01 WS-RETURN-CODE PIC 99.                                        00090005
+       01 WS-BATCH-RC PIC 99 VALUE ZERO.                                00091005
+       01 WS-EOF          PIC A     VALUE SPACE.                        00092005
+       01 WS-BATCH-MODE   PIC X(01) VALUE 'I'.                          00094005
+           88 WS-BATCH-REQUESTED    VALUE 'B'.                          00096005
+       01 WS-PAIRIN-DSN   PIC X(08) VALUE 'PAIRIN'.                     00096105
+           COPY CTLCARD.                                                00097005
        PROCEDURE DIVISION.                                              00100005
        MAIN-ROUTINE.                                                    00110005
+            PERFORM A700-TRACE-ENTRY-PARA.                              00111005
+            ACCEPT CTL-CARD FROM SYSIN.                                 00112005
+            MOVE CTL-RUN-MODE TO WS-BATCH-MODE.                         00113005
+            IF CTL-FILE-NAME NOT = SPACES                               00113105
+               MOVE CTL-FILE-NAME TO WS-PAIRIN-DSN                      00113205
+            END-IF                                                      00113305
+            IF WS-BATCH-REQUESTED                                       00114005
+               PERFORM A100-BATCH-PARA                                  00116005
+            ELSE                                                        00118005
+               PERFORM A200-INTERACTIVE-PARA                            00119005
+            END-IF                                                      00119500
+            PERFORM A800-TRACE-EXIT-PARA.                               00119600
+            GOBACK.                                                     00310005
+                                                                        00320005
+       A100-BATCH-PARA.                                                 00330005
+                                                                        00340005
+            OPEN INPUT PAIRIN.                                          00350005
+            OPEN OUTPUT PAIROUT.                                        00360005
+                                                                        00370005
+            PERFORM A110-PROCESS-PAIR-PARA UNTIL WS-EOF = 'Y'.          00380005
+                                                                        00390005
+            CLOSE PAIRIN.                                               00400005
+            CLOSE PAIROUT.                                              00410005
+                                                                        00415005
+            MOVE WS-BATCH-RC TO RETURN-CODE.                            00417005
+                                                                        00420005
+       A110-PROCESS-PAIR-PARA.                                          00430005
+                                                                        00440005
+            READ PAIRIN                                                 00450005
+              AT END MOVE 'Y' TO WS-EOF                                 00460005
+              NOT AT END                                                00470005
+                 MOVE PI-NUMBER-A TO WS-NUMBER-A                        00480005
+                 MOVE PI-NUMBER-B TO WS-NUMBER-B                        00490005
+                 CALL 'PGM03B2' USING WS-NUMBER-A, WS-NUMBER-B,         00500005
+                      WS-RESULT-B, WS-RESULT-C, WS-RETURN-CODE          00510005
+                 CALL 'PGM03D' USING WS-NUMBER-A, WS-NUMBER-B,          00520005
+                      WS-RESULT-D, WS-D-RETURN-CODE                     00530005
+                 IF WS-D-RETURN-CODE NOT = ZERO AND WS-RETURN-CODE      00531005
+                                                     = ZERO              00532005
+                    MOVE WS-D-RETURN-CODE TO WS-RETURN-CODE             00533005
+                 END-IF                                                 00534005
+                 MOVE WS-NUMBER-A  TO PO-NUMBER-A                       00540005
+                 MOVE WS-NUMBER-B  TO PO-NUMBER-B                       00550005
+                 MOVE WS-RESULT-B  TO PO-RESULT-B                       00560005
+                 MOVE WS-RESULT-C  TO PO-RESULT-C                       00570005
+                 MOVE WS-RESULT-D  TO PO-RESULT-D                       00580005
+                 IF WS-RETURN-CODE NOT = ZERO                           00600005
+                    MOVE 'N' TO PO-MATCH-FLAG                           00610005
+                 ELSE                                                   00620005
+                    IF WS-RESULT-B = WS-RESULT-C                        00630005
+                       MOVE 'M' TO PO-MATCH-FLAG                        00640005
+                    ELSE                                                00650005
+                       MOVE 'N' TO PO-MATCH-FLAG                        00660005
+                       MOVE 12 TO WS-RETURN-CODE                        00665005
+                    END-IF                                              00670005
+                 END-IF                                                 00680005
+                 MOVE WS-RETURN-CODE TO PO-RETURN-CODE                  00590005
+                 WRITE PAIROUT-REC                                      00690005
+                 IF WS-RETURN-CODE > WS-BATCH-RC                        00695005
+                    MOVE WS-RETURN-CODE TO WS-BATCH-RC                  00696005
+                 END-IF                                                 00697005
+            END-READ.                                                   00700005
+                                                                        00710005
+       A200-INTERACTIVE-PARA.                                           00720005
+                                                                        00730005
             DISPLAY 'Enter Number A:'                                   00120005
             ACCEPT WS-NUMBER-A.                                         00130005
             DISPLAY 'Enter Number B:'                                   00140005
             ACCEPT WS-NUMBER-B.                                         00150005
             DISPLAY 'Program A is calling Program B'.                   00160005
             CALL 'PGM03B2' USING WS-NUMBER-A, WS-NUMBER-B,              00170005
-                                          WS-RESULT-B, WS-RESULT-C.     00180005
+                          WS-RESULT-B, WS-RESULT-C, WS-RETURN-CODE.     00180005
             DISPLAY 'Result received from Program B: ' WS-RESULT-B.     00190005
             DISPLAY 'Result received from Program C: ' WS-RESULT-C.     00200005
+            DISPLAY 'Program A is calling Program D'.                   00203005
+            CALL 'PGM03D' USING WS-NUMBER-A, WS-NUMBER-B, WS-RESULT-D,  00206005
+                          WS-D-RETURN-CODE.                             00207005
+            DISPLAY 'Result received from Program D: ' WS-RESULT-D.     00208005
+            IF WS-D-RETURN-CODE NOT = ZERO AND WS-RETURN-CODE = ZERO    00209005
+               MOVE WS-D-RETURN-CODE TO WS-RETURN-CODE                  00209105
+            END-IF                                                      00209205
                                                                         00210005
             DISPLAY 'Final Results:'                                    00220005
             DISPLAY 'Result from Program B: ' WS-RESULT-B.              00230005
             DISPLAY 'Result from Program C: ' WS-RESULT-C.              00240005
-            IF WS-RESULT-B = WS-RESULT-C                                00250005
-               MOVE 0 TO WS-RETURN-CODE                                 00260005
-            ELSE                                                        00270005
-               MOVE 12 TO WS-RETURN-CODE                                00280005
+            DISPLAY 'Result from Program D: ' WS-RESULT-D.              00242005
+            IF WS-RETURN-CODE NOT = ZERO                                00245005
+               DISPLAY 'ARITHMETIC ERROR - RETURN CODE: '               00246005
+                       WS-RETURN-CODE                                   00247005
+            ELSE                                                        00248005
+               IF WS-RESULT-B = WS-RESULT-C                             00250005
+                  MOVE 0 TO WS-RETURN-CODE                              00260005
+               ELSE                                                     00270005
+                  MOVE 12 TO WS-RETURN-CODE                             00280005
+               END-IF                                                   00285005
             END-IF                                                      00290005
             DISPLAY 'Return Code: ' WS-RETURN-CODE                      00300005
-            GOBACK.                                                     00310005
\ No newline at end of file
+            MOVE WS-RETURN-CODE TO RETURN-CODE.                         00305005
+                                                                        00306005
+       A700-TRACE-ENTRY-PARA.                                           00307005
+                                                                        00307105
+            OPEN EXTEND CALLTRC.                                        00307205
+            MOVE 'PGM03A' TO CT-PGM-NAME.                               00307305
+            MOVE 'ENTRY' TO CT-EVENT.                                   00307405
+            MOVE FUNCTION CURRENT-DATE TO CT-TIMESTAMP.                 00307505
+            MOVE SPACES TO CT-DETAIL.                                   00307605
+            STRING 'MODE=' WS-BATCH-MODE                                00307705
+               DELIMITED BY SIZE INTO CT-DETAIL.                        00307805
+            WRITE CALLTRC-REC.                                          00307905
+            CLOSE CALLTRC.                                              00308005
+                                                                        00308105
+       A800-TRACE-EXIT-PARA.                                            00308205
+                                                                        00308305
+            OPEN EXTEND CALLTRC.                                        00308405
+            MOVE 'PGM03A' TO CT-PGM-NAME.                               00308505
+            MOVE 'EXIT ' TO CT-EVENT.                                   00308605
+            MOVE FUNCTION CURRENT-DATE TO CT-TIMESTAMP.                 00308705
+            MOVE SPACES TO CT-DETAIL.                                   00308805
+            STRING 'RC=' WS-RETURN-CODE DELIMITED BY SIZE INTO          00308905
+               CT-DETAIL.                                               00309005
+            WRITE CALLTRC-REC.                                          00309105
+            CLOSE CALLTRC.                                              00309205
