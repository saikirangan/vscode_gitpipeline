@@ -1,20 +1,90 @@
        IDENTIFICATION DIVISION.                                         00010005
        PROGRAM-ID. PGM03B2.                                             00020005
+       ENVIRONMENT DIVISION.                                            00025005
+       INPUT-OUTPUT SECTION.                                            00026005
+       FILE-CONTROL.                                                    00027005
+                SELECT CALLTRC ASSIGN TO CALLTRC                        00027105
+                ORGANIZATION IS SEQUENTIAL.                             00027205
+                SELECT ARITHERR ASSIGN TO ARITHERR                      00027305
+                ORGANIZATION IS SEQUENTIAL.                             00027405
        DATA DIVISION.                                                   00030005
+       FILE SECTION.                                                    00031005
+       FD CALLTRC                                                       00032005
+            RECORDING MODE IS F.                                        00033005
+           COPY CALLTRC.                                                00033105
+       FD ARITHERR                                                      00033205
+            RECORDING MODE IS F.                                        00033305
+           COPY ARITERR.                                                00033405
+       WORKING-STORAGE SECTION.                                         00033505
+       77 WS-C-RETURN-CODE PIC 99 VALUE ZERO.                           00033605
        LINKAGE SECTION.                                                 00040005
-       01 LS-NUMBER-A PIC 9(5).                                         00050005
-       01 LS-NUMBER-B PIC 9(5).                                         00060005
-       01 LS-RESULT-B PIC 9(6).                                         00070005
-       01 LS-RESULT-C PIC 9(6).                                         00080005
+       01 LS-NUMBER-A PIC S9(7)V99.                                     00050005
+       01 LS-NUMBER-B PIC S9(7)V99.                                     00060005
+       01 LS-RESULT-B PIC S9(7)V99.                                     00070005
+       01 LS-RESULT-C PIC S9(7)V99.                                     00080005
+       01 LS-RETURN-CODE PIC 99.                                        00085005
        PROCEDURE DIVISION USING LS-NUMBER-A, LS-NUMBER-B, LS-RESULT-B,  00090005
-                              LS-RESULT-C.                              00100005
+                              LS-RESULT-C, LS-RETURN-CODE.              00100005
        MAIN-ROUTINE.                                                    00110005
+            PERFORM A300-TRACE-ENTRY-PARA.                              00112005
+            MOVE ZERO TO LS-RETURN-CODE.                                00115005
             DISPLAY 'Program B is performing arithmetic operations'.    00120005
-            COMPUTE LS-RESULT-B = LS-NUMBER-A / LS-NUMBER-B.            00130005
+            IF LS-NUMBER-B = ZERO                                       00121005
+               DISPLAY 'ERROR - NUMBER B IS ZERO, DIVISION SKIPPED'     00122005
+               MOVE 16 TO LS-RETURN-CODE                                00123005
+               MOVE ZERO TO LS-RESULT-B                                 00124005
+            ELSE                                                        00125005
+               COMPUTE LS-RESULT-B = LS-NUMBER-A / LS-NUMBER-B          00130005
+                    ON SIZE ERROR                                       00130105
+                       DISPLAY 'ERROR - DIVIDE RESULT SIZE ERROR'       00130205
+                       MOVE 20 TO LS-RETURN-CODE                        00130305
+                       MOVE ZERO TO LS-RESULT-B                         00130405
+                       PERFORM A500-WRITE-ARITHERR-PARA                 00130505
+               END-COMPUTE                                              00130605
+            END-IF.                                                     00131005
             DISPLAY 'Program B completed arithmetic operations'.        00140005
             DISPLAY 'Result from Program B: ' LS-RESULT-B.              00150005
             DISPLAY 'Program B is calling Program C'                    00160005
             CALL 'PGM03C1' USING LS-NUMBER-A, LS-NUMBER-B,              00170005
-                                                         LS-RESULT-C.   00180005
+                                  LS-RESULT-C, WS-C-RETURN-CODE.        00180005
             DISPLAY 'Result received from Program C: ' LS-RESULT-C.     00190005
-            GOBACK.                                                     00200005
\ No newline at end of file
+            IF WS-C-RETURN-CODE NOT = ZERO AND LS-RETURN-CODE = ZERO    00193005
+               MOVE WS-C-RETURN-CODE TO LS-RETURN-CODE                  00194005
+            END-IF.                                                     00194105
+            PERFORM A400-TRACE-EXIT-PARA.                               00195005
+            GOBACK.                                                     00200005
+                                                                        00210005
+       A300-TRACE-ENTRY-PARA.                                           00220005
+                                                                        00230005
+            OPEN EXTEND CALLTRC.                                        00240005
+            MOVE 'PGM03B2' TO CT-PGM-NAME.                              00250005
+            MOVE 'ENTRY' TO CT-EVENT.                                   00260005
+            MOVE FUNCTION CURRENT-DATE TO CT-TIMESTAMP.                 00270005
+            MOVE SPACES TO CT-DETAIL.                                   00280005
+            STRING 'A=' LS-NUMBER-A ' B=' LS-NUMBER-B                   00290005
+               DELIMITED BY SIZE INTO CT-DETAIL.                        00300005
+            WRITE CALLTRC-REC.                                          00310005
+            CLOSE CALLTRC.                                              00320005
+                                                                        00330005
+       A400-TRACE-EXIT-PARA.                                            00340005
+                                                                        00350005
+            OPEN EXTEND CALLTRC.                                        00360005
+            MOVE 'PGM03B2' TO CT-PGM-NAME.                              00370005
+            MOVE 'EXIT ' TO CT-EVENT.                                   00380005
+            MOVE FUNCTION CURRENT-DATE TO CT-TIMESTAMP.                 00390005
+            MOVE SPACES TO CT-DETAIL.                                   00400005
+            STRING 'B=' LS-RESULT-B ' RC=' LS-RETURN-CODE               00410005
+               DELIMITED BY SIZE INTO CT-DETAIL.                        00420005
+            WRITE CALLTRC-REC.                                          00430005
+            CLOSE CALLTRC.                                              00440005
+                                                                        00445005
+       A500-WRITE-ARITHERR-PARA.                                        00446005
+                                                                        00447005
+            OPEN EXTEND ARITHERR.                                       00448005
+            MOVE 'PGM03B2' TO AE-PGM-NAME.                              00449005
+            MOVE 'DIVIDE'  TO AE-OPERATION.                             00450005
+            MOVE LS-NUMBER-A TO AE-NUMBER-A.                            00451005
+            MOVE LS-NUMBER-B TO AE-NUMBER-B.                            00452005
+            MOVE FUNCTION CURRENT-DATE TO AE-TIMESTAMP.                 00453005
+            WRITE ARITHERR-REC.                                         00454005
+            CLOSE ARITHERR.                                             00455005
