@@ -1,16 +1,75 @@
        IDENTIFICATION DIVISION.                                         00010004
        PROGRAM-ID. PGM03C1.                                             00020004
+       ENVIRONMENT DIVISION.                                            00025004
+       INPUT-OUTPUT SECTION.                                            00026004
+       FILE-CONTROL.                                                    00027004
+                SELECT CALLTRC ASSIGN TO CALLTRC                        00027104
+                ORGANIZATION IS SEQUENTIAL.                             00027204
+                SELECT ARITHERR ASSIGN TO ARITHERR                      00027304
+                ORGANIZATION IS SEQUENTIAL.                             00027404
        DATA DIVISION.                                                   00030004
+       FILE SECTION.                                                    00031004
+       FD CALLTRC                                                       00032004
+            RECORDING MODE IS F.                                        00033004
+           COPY CALLTRC.                                                00033104
+       FD ARITHERR                                                      00033204
+            RECORDING MODE IS F.                                        00033304
+           COPY ARITERR.                                                00033404
        LINKAGE SECTION.                                                 00040004
-       01 LC-NUMBER-A PIC 9(5).                                         00050004
-       01 LC-NUMBER-B PIC 9(5).                                         00060004
-       01 LC-RESULT-C PIC 9(6).                                         00070004
-       PROCEDURE DIVISION USING LC-NUMBER-A, LC-NUMBER-B, LC-RESULT-C.  00080004
+       01 LC-NUMBER-A PIC S9(7)V99.                                     00050004
+       01 LC-NUMBER-B PIC S9(7)V99.                                     00060004
+       01 LC-RESULT-C PIC S9(7)V99.                                     00070004
+       01 LC-RETURN-CODE PIC 99.                                        00075004
+       PROCEDURE DIVISION USING LC-NUMBER-A, LC-NUMBER-B, LC-RESULT-C,  00080004
+                              LC-RETURN-CODE.                           00085004
        MAIN-ROUTINE.                                                    00090004
+            PERFORM A100-TRACE-ENTRY-PARA.                              00095004
+            MOVE ZERO TO LC-RETURN-CODE.                                00096004
             DISPLAY 'Program C is performing arithmetic operations'.    00100004
             DISPLAY LC-NUMBER-A.                                        00110004
             DISPLAY LC-NUMBER-B.                                        00120004
             COMPUTE LC-RESULT-C = LC-NUMBER-A - LC-NUMBER-B             00130004
+                 ON SIZE ERROR                                          00130104
+                    DISPLAY 'ERROR - SUBTRACT RESULT SIZE ERROR'        00130204
+                    MOVE 24 TO LC-RETURN-CODE                           00130304
+                    MOVE ZERO TO LC-RESULT-C                            00130404
+                    PERFORM A300-WRITE-ARITHERR-PARA                    00130504
+            END-COMPUTE.                                                00130604
             DISPLAY 'Program C completed arithmetic operations'.        00140004
             DISPLAY 'Result from Program C: ' LC-RESULT-C.              00150004
-            GOBACK.                                                     00160004
\ No newline at end of file
+            PERFORM A200-TRACE-EXIT-PARA.                               00155004
+            GOBACK.                                                     00160004
+                                                                        00170004
+       A100-TRACE-ENTRY-PARA.                                           00180004
+                                                                        00190004
+            OPEN EXTEND CALLTRC.                                        00200004
+            MOVE 'PGM03C1' TO CT-PGM-NAME.                              00210004
+            MOVE 'ENTRY' TO CT-EVENT.                                   00220004
+            MOVE FUNCTION CURRENT-DATE TO CT-TIMESTAMP.                 00230004
+            MOVE SPACES TO CT-DETAIL.                                   00240004
+            STRING 'A=' LC-NUMBER-A ' B=' LC-NUMBER-B                   00250004
+               DELIMITED BY SIZE INTO CT-DETAIL.                        00260004
+            WRITE CALLTRC-REC.                                          00270004
+            CLOSE CALLTRC.                                              00280004
+                                                                        00290004
+       A200-TRACE-EXIT-PARA.                                            00300004
+                                                                        00310004
+            OPEN EXTEND CALLTRC.                                        00320004
+            MOVE 'PGM03C1' TO CT-PGM-NAME.                              00330004
+            MOVE 'EXIT ' TO CT-EVENT.                                   00340004
+            MOVE FUNCTION CURRENT-DATE TO CT-TIMESTAMP.                 00350004
+            MOVE SPACES TO CT-DETAIL.                                   00360004
+            STRING 'C=' LC-RESULT-C DELIMITED BY SIZE INTO CT-DETAIL.   00370004
+            WRITE CALLTRC-REC.                                          00380004
+            CLOSE CALLTRC.                                              00390004
+                                                                        00392004
+       A300-WRITE-ARITHERR-PARA.                                        00393004
+                                                                        00394004
+            OPEN EXTEND ARITHERR.                                       00395004
+            MOVE 'PGM03C1' TO AE-PGM-NAME.                              00396004
+            MOVE 'SUBTRACT' TO AE-OPERATION.                            00397004
+            MOVE LC-NUMBER-A TO AE-NUMBER-A.                            00398004
+            MOVE LC-NUMBER-B TO AE-NUMBER-B.                            00399004
+            MOVE FUNCTION CURRENT-DATE TO AE-TIMESTAMP.                 00400004
+            WRITE ARITHERR-REC.                                         00401004
+            CLOSE ARITHERR.                                             00402004
