@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.                                         00010005
+       PROGRAM-ID. PGM03D.                                              00020005
+       ENVIRONMENT DIVISION.                                            00025005
+       INPUT-OUTPUT SECTION.                                            00026005
+       FILE-CONTROL.                                                    00027005
+                SELECT CALLTRC ASSIGN TO CALLTRC                        00027100
+                ORGANIZATION IS SEQUENTIAL.                             00027200
+                SELECT ARITHERR ASSIGN TO ARITHERR                      00027300
+                ORGANIZATION IS SEQUENTIAL.                             00027400
+       DATA DIVISION.                                                   00030005
+       FILE SECTION.                                                    00031005
+       FD CALLTRC                                                       00032005
+            RECORDING MODE IS F.                                        00033005
+           COPY CALLTRC.                                                00033100
+       FD ARITHERR                                                      00033200
+            RECORDING MODE IS F.                                        00033300
+           COPY ARITERR.                                                00033400
+       LINKAGE SECTION.                                                 00040005
+       01 LD-NUMBER-A PIC S9(7)V99.                                     00050005
+       01 LD-NUMBER-B PIC S9(7)V99.                                     00060005
+       01 LD-RESULT-D PIC S9(14)V99.                                    00070005
+       01 LD-RETURN-CODE PIC 99.                                        00075005
+       PROCEDURE DIVISION USING LD-NUMBER-A, LD-NUMBER-B, LD-RESULT-D,  00080005
+                              LD-RETURN-CODE.                           00085005
+       MAIN-ROUTINE.                                                    00090005
+            PERFORM A100-TRACE-ENTRY-PARA.                              00095005
+            MOVE ZERO TO LD-RETURN-CODE.                                00097005
+            DISPLAY 'Program D is performing arithmetic operations'.    00100005
+            COMPUTE LD-RESULT-D = LD-NUMBER-A * LD-NUMBER-B             00110005
+                 ON SIZE ERROR                                          00110105
+                    DISPLAY 'ERROR - MULTIPLY RESULT SIZE ERROR'        00110205
+                    MOVE 28 TO LD-RETURN-CODE                           00110305
+                    MOVE ZERO TO LD-RESULT-D                            00110405
+                    PERFORM A300-WRITE-ARITHERR-PARA                    00110505
+            END-COMPUTE.                                                00110605
+            DISPLAY 'Program D completed arithmetic operations'.        00120005
+            DISPLAY 'Result from Program D: ' LD-RESULT-D.              00130005
+            PERFORM A200-TRACE-EXIT-PARA.                               00135005
+            GOBACK.                                                     00140005
+                                                                        00150005
+       A100-TRACE-ENTRY-PARA.                                           00160005
+                                                                        00170005
+            OPEN EXTEND CALLTRC.                                        00180005
+            MOVE 'PGM03D' TO CT-PGM-NAME.                               00190005
+            MOVE 'ENTRY' TO CT-EVENT.                                   00200005
+            MOVE FUNCTION CURRENT-DATE TO CT-TIMESTAMP.                 00210005
+            MOVE SPACES TO CT-DETAIL.                                   00220005
+            STRING 'A=' LD-NUMBER-A ' B=' LD-NUMBER-B                   00230005
+               DELIMITED BY SIZE INTO CT-DETAIL.                        00240005
+            WRITE CALLTRC-REC.                                          00250005
+            CLOSE CALLTRC.                                              00260005
+                                                                        00270005
+       A200-TRACE-EXIT-PARA.                                            00280005
+                                                                        00290005
+            OPEN EXTEND CALLTRC.                                        00300005
+            MOVE 'PGM03D' TO CT-PGM-NAME.                               00310005
+            MOVE 'EXIT ' TO CT-EVENT.                                   00320005
+            MOVE FUNCTION CURRENT-DATE TO CT-TIMESTAMP.                 00330005
+            MOVE SPACES TO CT-DETAIL.                                   00340005
+            STRING 'D=' LD-RESULT-D DELIMITED BY SIZE INTO CT-DETAIL.   00350005
+            WRITE CALLTRC-REC.                                          00360005
+            CLOSE CALLTRC.                                              00370005
+                                                                        00375005
+       A300-WRITE-ARITHERR-PARA.                                        00376005
+                                                                        00377005
+            OPEN EXTEND ARITHERR.                                       00378005
+            MOVE 'PGM03D' TO AE-PGM-NAME.                               00379005
+            MOVE 'MULTIPLY' TO AE-OPERATION.                            00380005
+            MOVE LD-NUMBER-A TO AE-NUMBER-A.                            00381005
+            MOVE LD-NUMBER-B TO AE-NUMBER-B.                            00382005
+            MOVE FUNCTION CURRENT-DATE TO AE-TIMESTAMP.                 00383005
+            WRITE ARITHERR-REC.                                         00384005
+            CLOSE ARITHERR.                                             00385005
