@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. SQLSTAT.                                             00020000
+       DATA DIVISION.                                                   00030000
+       LINKAGE SECTION.                                                 00040000
+       01 LK-SQLCODE     PIC S9(9) COMP.                                00050000
+       01 LK-SQL-STATUS  PIC X(01).                                     00060000
+       PROCEDURE DIVISION USING LK-SQLCODE, LK-SQL-STATUS.              00070000
+       MAIN-ROUTINE.                                                    00080000
+            EVALUATE LK-SQLCODE                                         00090000
+            WHEN 0                                                      00100000
+                 MOVE '0' TO LK-SQL-STATUS                              00110000
+            WHEN 100                                                    00120000
+                 MOVE '1' TO LK-SQL-STATUS                              00130000
+            WHEN -911                                                   00140000
+            WHEN -913                                                   00150000
+                 MOVE '2' TO LK-SQL-STATUS                              00160000
+            WHEN -530                                                   00170000
+            WHEN -531                                                   00180000
+            WHEN -532                                                   00190000
+            WHEN -543                                                   00200000
+            WHEN -544                                                   00210000
+            WHEN -545                                                   00220000
+            WHEN -603                                                   00230000
+            WHEN -803                                                   00235000
+                 MOVE '3' TO LK-SQL-STATUS                               00240000
+            WHEN OTHER                                                  00250000
+                 MOVE '9' TO LK-SQL-STATUS                              00260000
+            END-EVALUATE.                                               00270000
+            GOBACK.                                                     00280000
