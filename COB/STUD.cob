@@ -3,8 +3,31 @@
        ENVIRONMENT DIVISION.                                            00030000
        INPUT-OUTPUT SECTION.                                            00040000
        FILE-CONTROL.                                                    00050000
-                SELECT EMPFIL ASSIGN TO EMPFILE                         00060000
-                ORGANIZATION IS SEQUENTIAL.                             00070000
+                SELECT EMPFIL ASSIGN TO DYNAMIC WS-EMPFIL-DSN           00060000
+                ORGANIZATION IS INDEXED                                 00061000
+                ACCESS MODE IS DYNAMIC                                  00062000
+                RECORD KEY IS STUD-ID                                   00063000
+                FILE STATUS IS WS-EMPFIL-STATUS.                        00064000
+                SELECT EMPIDS ASSIGN TO EMPIDS                          00065000
+                ORGANIZATION IS SEQUENTIAL.                             00066000
+                SELECT DEPTREJ ASSIGN TO DEPTREJ                        00070100
+                ORGANIZATION IS SEQUENTIAL.                             00070200
+                SELECT NOTFOUND ASSIGN TO NOTFOUND                      00070300
+                ORGANIZATION IS SEQUENTIAL.                             00070400
+                SELECT RESTCTL ASSIGN TO RESTCTL                        00070500
+                ORGANIZATION IS SEQUENTIAL                              00070600
+                FILE STATUS IS WS-RESTCTL-STATUS.                       00070650
+                SELECT STUDTRN ASSIGN TO STUDTRN                        00070700
+                ORGANIZATION IS SEQUENTIAL.                             00070800
+                SELECT IDSUSP ASSIGN TO IDSUSP                          00070900
+                ORGANIZATION IS SEQUENTIAL.                             00071000
+                SELECT GRADES ASSIGN TO GRDFILE                         00071100
+                ORGANIZATION IS INDEXED                                 00071200
+                ACCESS MODE IS DYNAMIC                                  00071300
+                RECORD KEY IS GR-STUD-ID                                00071400
+                FILE STATUS IS WS-GRADES-STATUS.                        00071500
+                SELECT TRANSCPT ASSIGN TO TRANSCPT                      00071600
+                ORGANIZATION IS SEQUENTIAL.                             00071700
        DATA DIVISION.                                                   00080000
        FILE SECTION.                                                    00090000
        FD EMPFIL                                                        00100000
@@ -12,6 +35,64 @@
        01 FL-REC.                                                       00120000
           05 STUD-ID    PIC X(09).                                      00130000
           05 FILLER    PIC X(71).                                       00140000
+       FD EMPIDS                                                        00140100
+            RECORDING MODE IS F.                                        00140200
+       01 EMPIDS-REC.                                                   00140300
+          05 EI-STUD-ID PIC X(09).                                      00140400
+          05 FILLER     PIC X(71).                                      00140500
+       FD DEPTREJ                                                       00141000
+            RECORDING MODE IS F.                                        00142000
+       01 DEPTREJ-REC.                                                  00143000
+          05 DR-STUD-ID     PIC 9(09).                                  00144000
+          05 DR-STUD-NAME   PIC X(30).                                  00145000
+          05 DR-STUD-DEPT   PIC X(10).                                  00146000
+          05 FILLER         PIC X(41).                                  00147000
+       FD NOTFOUND                                                      00148000
+            RECORDING MODE IS F.                                        00148100
+       01 NOTFOUND-REC.                                                 00148200
+          05 NF-STUD-ID     PIC 9(09).                                  00148300
+          05 NF-TIMESTAMP   PIC X(26).                                  00148400
+          05 FILLER         PIC X(45).                                  00148500
+       FD RESTCTL                                                       00148600
+            RECORDING MODE IS F.                                        00148700
+       01 RESTCTL-REC.                                                  00148800
+          05 RC-LAST-STUD-ID    PIC X(09).                              00148900
+          05 RC-CHECKPOINT-CNT  PIC 9(07) COMP.                         00149000
+          05 FILLER             PIC X(60).                              00149100
+       FD STUDTRN                                                       00149200
+            RECORDING MODE IS F.                                        00149300
+       01 STUDTRN-REC.                                                  00149400
+          05 TR-STUD-ID         PIC X(09).                              00149500
+          05 TR-ACTION          PIC X(01).                              00149600
+              88 TR-ACTION-ADD       VALUE 'A'.                         00149700
+              88 TR-ACTION-CHANGE    VALUE 'C'.                         00149800
+              88 TR-ACTION-DELETE    VALUE 'D'.                         00149900
+          05 TR-STUD-NAME       PIC X(30).                              00150100
+          05 TR-STUD-DEPT       PIC X(10).                              00150200
+          05 TR-STUD-STATUS     PIC X(01).                              00150300
+          05 FILLER             PIC X(39).                              00150400
+       FD IDSUSP                                                        00150500
+            RECORDING MODE IS F.                                        00150600
+       01 IDSUSP-REC.                                                   00150700
+          05 SU-STUD-ID         PIC X(09).                              00150800
+          05 SU-TIMESTAMP       PIC X(26).                              00150900
+          05 FILLER             PIC X(45).                              00151000
+       FD GRADES                                                        00151100
+            RECORDING MODE IS F.                                        00151200
+       01 GRADES-REC.                                                   00151300
+          05 GR-STUD-ID         PIC X(09).                              00151400
+          05 GR-COURSE          PIC X(10).                              00151500
+          05 GR-GRADE           PIC X(02).                              00151600
+          05 FILLER             PIC X(59).                              00151700
+       FD TRANSCPT                                                      00151800
+            RECORDING MODE IS F.                                        00151900
+       01 TRANSCPT-REC.                                                 00152000
+          05 TX-STUD-ID         PIC 9(09).                               00152100
+          05 TX-STUD-NAME       PIC X(30).                               00152200
+          05 TX-STUD-DEPT       PIC X(10).                               00152300
+          05 TX-COURSE          PIC X(10).                               00152400
+          05 TX-GRADE           PIC X(02).                               00152500
+          05 FILLER             PIC X(19).                               00152600
        WORKING-STORAGE SECTION.                                         00150000
        01 WS-FL-REC.                                                    00160000
           05 FL-STUD-ID PIC X(09).                                      00170000
@@ -20,6 +101,52 @@
        77 WS-STUD-ID1 PIC 9(09).                                        00200000
                                                                         00210000
        01 WS-EOF    PIC A VALUE SPACE.                                  00220000
+       01 WS-EMPFIL-STATUS PIC X(02) VALUE SPACES.                      00220100
+       01 WS-GRADES-STATUS PIC X(02) VALUE SPACES.                      00220110
+       01 WS-RESTCTL-STATUS PIC X(02) VALUE SPACES.                     00220115
+       01 WS-GRADE-FOUND   PIC X(01) VALUE 'N'.                         00220120
+           88 WS-GRADE-IS-FOUND     VALUE 'Y'.                          00220130
+       01 WS-LOOKUP-MODE   PIC X(01) VALUE 'A'.                         00220200
+           88 WS-LOOKUP-ALL          VALUE 'A'.                         00220300
+           88 WS-LOOKUP-SELECTIVE    VALUE 'S'.                         00220400
+                                                                        00220500
+       01 WS-CONTROL-TOTALS.                                            00220600
+           05 WS-CNT-READ       PIC 9(07) COMP VALUE ZERO.              00220700
+           05 WS-CNT-MATCH      PIC 9(07) COMP VALUE ZERO.              00220800
+           05 WS-CNT-NOTFOUND   PIC 9(07) COMP VALUE ZERO.              00220900
+           05 WS-CNT-INVALID-ID PIC 9(07) COMP VALUE ZERO.              00221000
+           05 WS-CNT-INACTIVE   PIC 9(07) COMP VALUE ZERO.              00221050
+           05 WS-CNT-DUPLICATE  PIC 9(07) COMP VALUE ZERO.              00221060
+           05 WS-CNT-SUSPENSE   PIC 9(07) COMP VALUE ZERO.              00221065
+           05 WS-CNT-GRADE-FND  PIC 9(07) COMP VALUE ZERO.              00221066
+           05 WS-CNT-GRADE-MISS PIC 9(07) COMP VALUE ZERO.              00221067
+           05 WS-CNT-SQLERR     PIC 9(07) COMP VALUE ZERO.              00221068
+                                                                        00221070
+       01 WS-SEEN-TABLE.                                                00221080
+           05 WS-SEEN-ENTRY OCCURS 5000 TIMES PIC X(09).                00221090
+       77 WS-SEEN-MAX     PIC 9(07) COMP VALUE 5000.                    00221092
+       01 WS-SEEN-COUNT   PIC 9(07) COMP VALUE ZERO.                    00221095
+       01 WS-DUP-IDX      PIC 9(07) COMP VALUE ZERO.                    00221096
+       01 WS-DUP-FOUND    PIC X(01) VALUE 'N'.                          00221097
+           88 WS-DUP-IS-FOUND       VALUE 'Y'.                          00221098
+                                                                        00221100
+       01 WS-RESTART-FLAG  PIC X(01) VALUE 'N'.                         00221200
+           88 WS-RESTART-REQUESTED  VALUE 'Y'.                          00221300
+       01 WS-RUN-MODE      PIC X(01) VALUE 'R'.                         00221310
+           88 WS-RUN-MODE-READONLY     VALUE 'R'.                       00221320
+           88 WS-RUN-MODE-MAINTENANCE  VALUE 'M'.                       00221330
+       01 WS-TRN-CNT-ADD     PIC 9(07) COMP VALUE ZERO.                 00221340
+       01 WS-TRN-CNT-CHANGE  PIC 9(07) COMP VALUE ZERO.                 00221350
+       01 WS-TRN-CNT-DELETE  PIC 9(07) COMP VALUE ZERO.                 00221360
+       01 WS-TRN-CNT-FAILED  PIC 9(07) COMP VALUE ZERO.                 00221370
+       77 WS-CHECKPOINT-INTERVAL PIC 9(07) COMP VALUE 100.              00221400
+       77 WS-CHECKPOINT-QUOT     PIC 9(07) COMP VALUE ZERO.             00221450
+       77 WS-CHECKPOINT-REM      PIC 9(07) COMP VALUE ZERO.             00221500
+       01 WS-JOB-NAME       PIC X(08) VALUE 'STUD'.                     00221600
+       01 WS-EMPFIL-DSN     PIC X(08) VALUE 'EMPFILE'.                  00221610
+       01 WS-AUDIT-TS       PIC X(26).                                  00221700
+           COPY CTLCARD.                                                00221750
+           COPY SQLCLS.                                                 00221760
                                                                         00230000
             EXEC SQL                                                    00240000
                INCLUDE SQLCA                                            00250000
@@ -33,69 +160,442 @@
            10 WS-STUD-ID               PIC S9(9) USAGE COMP.            00330000
            10 WS-STUD-NAME             PIC X(30).                       00340000
            10 WS-STUD-DEPT             PIC X(10).                       00350000
+           10 WS-STUD-STATUS           PIC X(01).                       00351000
+               88 WS-STUD-ACTIVE          VALUE 'A'.                    00352000
+               88 WS-STUD-WITHDRAWN       VALUE 'W'.                    00353000
+               88 WS-STUD-GRADUATED       VALUE 'G'.                    00354000
                                                                         00360000
        PROCEDURE DIVISION.                                              00370000
                                                                         00380000
+            ACCEPT CTL-CARD FROM SYSIN.                                 00384000
+            MOVE CTL-RUN-MODE TO WS-RUN-MODE.                           00384100
+            MOVE CTL-RESTART-FLAG TO WS-RESTART-FLAG.                   00384200
+            IF CTL-FILE-NAME NOT = SPACES                               00384300
+               MOVE CTL-FILE-NAME TO WS-EMPFIL-DSN                      00384400
+            END-IF.                                                     00384500
+            IF CTL-LOOKUP-MODE NOT = SPACES                             00384510
+               MOVE CTL-LOOKUP-MODE TO WS-LOOKUP-MODE                   00384520
+            END-IF.                                                     00384530
+                                                                        00385100
+            IF WS-RUN-MODE-MAINTENANCE                                  00385200
+               PERFORM A500-MAINTENANCE-PARA                            00385300
+               GOBACK                                                   00385400
+            END-IF.                                                     00385500
+                                                                        00385600
             OPEN INPUT EMPFIL.                                          00390000
+            IF WS-RESTART-REQUESTED                                     00390030
+               OPEN EXTEND DEPTREJ                                      00390050
+               OPEN EXTEND NOTFOUND                                     00390070
+               OPEN EXTEND IDSUSP                                       00390090
+               OPEN EXTEND TRANSCPT                                     00390110
+            ELSE                                                        00390130
+               OPEN OUTPUT DEPTREJ                                      00390150
+               OPEN OUTPUT NOTFOUND                                     00390170
+               OPEN OUTPUT IDSUSP                                       00390190
+               OPEN OUTPUT TRANSCPT                                     00390210
+            END-IF.                                                     00390230
+            OPEN INPUT GRADES.                                          00390260
                                                                         00400000
-            PERFORM UNTIL WS-EOF = 'Y'                                  00410000
+            IF WS-LOOKUP-SELECTIVE                                      00400100
+               OPEN INPUT EMPIDS                                        00400200
+            END-IF.                                                     00400300
+                                                                        00400400
+            IF WS-LOOKUP-SELECTIVE                                      00400500
+               PERFORM A100-SELECTIVE-READ-PARA UNTIL WS-EOF = 'Y'      00400600
+            ELSE                                                        00400700
+               IF WS-RESTART-REQUESTED                                  00400710
+                  PERFORM A300-READ-RESTART-CTL-PARA                    00400720
+                  START EMPFIL KEY IS GREATER THAN STUD-ID              00400730
+                    INVALID KEY MOVE 'Y' TO WS-EOF                      00400740
+                  END-START                                             00400750
+               ELSE                                                     00400760
+                  MOVE LOW-VALUES TO STUD-ID                            00400800
+                  START EMPFIL KEY IS NOT LESS THAN STUD-ID             00400900
+                    INVALID KEY MOVE 'Y' TO WS-EOF                      00401000
+                  END-START                                             00401100
+               END-IF                                                   00401150
+               PERFORM UNTIL WS-EOF = 'Y'                                00410000
                                                                         00420000
-               READ EMPFIL INTO WS-FL-REC                               00430000
-                 AT END MOVE 'Y' TO WS-EOF                              00440000
-                 NOT AT END PERFORM A000-WRITE-PARA                     00450000
-                 COMPUTE WS-STUD-ID = FUNCTION NUMVAL(FL-STUD-ID)       00460000
-                 MOVE  WS-STUD-ID TO WS-STUD-ID1                        00470000
-                 PERFORM A000-STUDENT-ID-VAL                            00480000
-               END-READ                                                 00490000
+                  READ EMPFIL NEXT INTO WS-FL-REC                        00430000
+                    AT END MOVE 'Y' TO WS-EOF                            00440000
+                    NOT AT END                                          00441000
+                    IF WS-EMPFIL-STATUS NOT = '00'                      00442000
+                       DISPLAY 'EMPFIL READ WARNING - STATUS: '         00443000
+                               WS-EMPFIL-STATUS                         00444000
+                    END-IF                                              00444500
+                    ADD 1 TO WS-CNT-READ                                00445000
+                    IF FL-STUD-ID IS NOT NUMERIC                         00446000
+                       PERFORM A060-WRITE-SUSPENSE-PARA                 00446100
+                    ELSE                                                 00446200
+                       PERFORM A000-WRITE-PARA                          00450000
+                       COMPUTE WS-STUD-ID =                             00460000
+                               FUNCTION NUMVAL(FL-STUD-ID)               00460100
+                       MOVE  WS-STUD-ID TO WS-STUD-ID1                  00470000
+                       PERFORM A000-STUDENT-ID-VAL                      00480000
+                    END-IF                                               00480500
+                    PERFORM A200-CHECKPOINT-PARA                         00485000
+                  END-READ                                               00490000
                                                                         00500000
-            END-PERFORM.                                                00510000
+               END-PERFORM                                              00510000
+            END-IF.                                                     00510100
                                                                         00520000
             CLOSE EMPFIL.                                               00530000
+            IF WS-LOOKUP-SELECTIVE                                      00530200
+               CLOSE EMPIDS                                             00530300
+            END-IF.                                                     00530400
+            CLOSE DEPTREJ.                                              00530100
+            CLOSE NOTFOUND.                                             00530500
+            CLOSE IDSUSP.                                                00530550
+            CLOSE GRADES.                                                00530560
+            CLOSE TRANSCPT.                                              00530570
+                                                                        00530600
+            IF WS-CNT-SQLERR > ZERO                                     00530610
+               MOVE +16 TO RETURN-CODE                                  00530620
+            ELSE                                                        00530630
+               IF WS-CNT-NOTFOUND > ZERO OR WS-CNT-INVALID-ID > ZERO OR 00530640
+                  WS-CNT-SUSPENSE > ZERO                                 00530650
+                  MOVE +4 TO RETURN-CODE                                 00530660
+               ELSE                                                      00530670
+                  MOVE ZERO TO RETURN-CODE                               00530680
+               END-IF                                                    00530690
+            END-IF.                                                      00530695
+                                                                        00530698
+            DISPLAY '===== STUD CONTROL TOTALS ====='.                  00530700
+            DISPLAY 'RECORDS READ FROM EMPFIL : ' WS-CNT-READ.          00530800
+            DISPLAY 'STUD_STUDENT MATCHES     : ' WS-CNT-MATCH.         00530900
+            DISPLAY 'STUD_STUDENT NOT FOUND   : ' WS-CNT-NOTFOUND.      00531000
+            DISPLAY 'INVALID STUDENT IDS      : ' WS-CNT-INVALID-ID.    00531100
+            DISPLAY 'INACTIVE STUDENTS MATCHED: ' WS-CNT-INACTIVE.      00531150
+            DISPLAY 'DUPLICATE STUD-IDS SKIPPED: ' WS-CNT-DUPLICATE.    00531170
+            DISPLAY 'STUD-IDS SENT TO SUSPENSE : ' WS-CNT-SUSPENSE.     00531180
+            DISPLAY 'GRADES JOINED             : ' WS-CNT-GRADE-FND.    00531190
+            DISPLAY 'GRADES NOT FOUND          : ' WS-CNT-GRADE-MISS.   00531195
+            DISPLAY 'SQL ERRORS ENCOUNTERED    : ' WS-CNT-SQLERR.       00531197
+            DISPLAY '================================'.                 00531200
                                                                         00540000
             GOBACK.                                                     00550000
+                                                                        00551000
+       A100-SELECTIVE-READ-PARA.                                        00552000
+                                                                        00553000
+            READ EMPIDS INTO EMPIDS-REC                                 00554000
+              AT END MOVE 'Y' TO WS-EOF                                 00555000
+              NOT AT END                                                00556000
+                 PERFORM A110-CHECK-DUPLICATE-PARA                      00556100
+                 IF WS-DUP-IS-FOUND                                      00556200
+                    ADD 1 TO WS-CNT-DUPLICATE                           00556300
+                    DISPLAY 'DUPLICATE STUD-ID SKIPPED: ' EI-STUD-ID    00556400
+                 ELSE                                                    00556500
+                    MOVE EI-STUD-ID TO STUD-ID                          00557000
+                    READ EMPFIL INTO WS-FL-REC KEY IS STUD-ID           00558000
+                      INVALID KEY                                       00559000
+                         DISPLAY 'STUD-ID NOT FOUND IN EMPFIL: '        00560000
+                                 STUD-ID                                 00560100
+                      NOT INVALID KEY                                    00561000
+                         IF WS-EMPFIL-STATUS NOT = '00'                 00561200
+                            DISPLAY 'EMPFIL READ WARNING - STATUS: '    00561300
+                                    WS-EMPFIL-STATUS                    00561400
+                         END-IF                                         00561450
+                         ADD 1 TO WS-CNT-READ                           00561500
+                         IF FL-STUD-ID IS NOT NUMERIC                   00561600
+                            PERFORM A060-WRITE-SUSPENSE-PARA            00561700
+                         ELSE                                            00561800
+                            PERFORM A000-WRITE-PARA                     00562000
+                            COMPUTE WS-STUD-ID =                        00563000
+                                    FUNCTION NUMVAL(FL-STUD-ID)          00563100
+                            MOVE  WS-STUD-ID TO WS-STUD-ID1             00564000
+                            PERFORM A000-STUDENT-ID-VAL                 00565000
+                         END-IF                                          00565500
+                    END-READ                                             00566000
+                 END-IF                                                  00566500
+            END-READ.                                                   00567000
+                                                                        00567050
+       A110-CHECK-DUPLICATE-PARA.                                       00567060
+                                                                        00567070
+            MOVE 'N' TO WS-DUP-FOUND.                                   00567080
+            PERFORM VARYING WS-DUP-IDX FROM 1 BY 1                      00567090
+               UNTIL WS-DUP-IDX > WS-SEEN-COUNT                          00567100
+               IF WS-SEEN-ENTRY(WS-DUP-IDX) = EI-STUD-ID                00567110
+                  MOVE 'Y' TO WS-DUP-FOUND                              00567120
+               END-IF                                                    00567130
+            END-PERFORM.                                                00567140
+            IF NOT WS-DUP-IS-FOUND                                       00567150
+               IF WS-SEEN-COUNT < WS-SEEN-MAX                           00567160
+                  ADD 1 TO WS-SEEN-COUNT                                00567162
+                  MOVE EI-STUD-ID TO WS-SEEN-ENTRY(WS-SEEN-COUNT)       00567164
+               ELSE                                                      00567166
+                  DISPLAY 'WARNING - DUP-CHECK TABLE FULL, NOT '         00567168
+                          'TRACKING STUD-ID: ' EI-STUD-ID                00567170
+               END-IF                                                    00567172
+            END-IF.                                                      00567180
                                                                         00560000
+       A200-CHECKPOINT-PARA.                                            00567100
+                                                                        00567200
+            DIVIDE WS-CNT-READ BY WS-CHECKPOINT-INTERVAL                00567300
+               GIVING WS-CHECKPOINT-QUOT                                00567400
+               REMAINDER WS-CHECKPOINT-REM.                             00567500
+            IF WS-CHECKPOINT-REM = ZERO                                 00567600
+               OPEN OUTPUT RESTCTL                                      00567700
+               MOVE STUD-ID     TO RC-LAST-STUD-ID                      00567800
+               MOVE WS-CNT-READ TO RC-CHECKPOINT-CNT                    00567900
+               WRITE RESTCTL-REC                                        00568000
+               CLOSE RESTCTL                                            00568100
+            END-IF.                                                     00568200
+                                                                        00568300
+       A300-READ-RESTART-CTL-PARA.                                      00568400
+                                                                        00568500
+            OPEN INPUT RESTCTL.                                         00568600
+            IF WS-RESTCTL-STATUS NOT = '00'                             00568620
+               MOVE LOW-VALUES TO STUD-ID                               00568640
+            ELSE                                                        00568660
+               READ RESTCTL                                             00568700
+                 AT END MOVE LOW-VALUES TO STUD-ID                      00568800
+                 NOT AT END MOVE RC-LAST-STUD-ID TO STUD-ID             00568900
+                            MOVE RC-CHECKPOINT-CNT TO WS-CNT-READ       00568920
+               END-READ                                                 00568950
+               CLOSE RESTCTL                                            00569000
+            END-IF.                                                     00569100
+                                                                        00569200
+       A500-MAINTENANCE-PARA.                                           00569300
+                                                                        00569400
+            OPEN INPUT STUDTRN.                                         00569500
+            MOVE SPACE TO WS-EOF.                                       00569600
+                                                                        00569700
+            PERFORM A510-APPLY-TRANS-PARA UNTIL WS-EOF = 'Y'.           00569800
+                                                                        00569900
+            CLOSE STUDTRN.                                              00570100
+                                                                        00570200
+            DISPLAY '===== STUD MAINTENANCE TOTALS ====='.              00570300
+            DISPLAY 'ADDS APPLIED    : ' WS-TRN-CNT-ADD.                00570400
+            DISPLAY 'CHANGES APPLIED : ' WS-TRN-CNT-CHANGE.             00570500
+            DISPLAY 'DELETES APPLIED : ' WS-TRN-CNT-DELETE.             00570600
+            DISPLAY 'FAILED TRANS    : ' WS-TRN-CNT-FAILED.             00570700
+            DISPLAY '===================================='.             00570800
+                                                                        00570900
+            IF WS-TRN-CNT-FAILED > ZERO                                 00571000
+               MOVE +8 TO RETURN-CODE                                   00571100
+            ELSE                                                        00571200
+               MOVE ZERO TO RETURN-CODE                                 00571300
+            END-IF.                                                     00571400
+                                                                        00571500
+       A510-APPLY-TRANS-PARA.                                           00571600
+                                                                        00571700
+            READ STUDTRN                                                00571800
+              AT END MOVE 'Y' TO WS-EOF                                 00571900
+              NOT AT END                                                00572000
+                 COMPUTE WS-STUD-ID = FUNCTION NUMVAL(TR-STUD-ID)       00572100
+                 MOVE TR-STUD-NAME   TO WS-STUD-NAME                    00572200
+                 MOVE TR-STUD-DEPT   TO WS-STUD-DEPT                    00572300
+                 MOVE TR-STUD-STATUS TO WS-STUD-STATUS                  00572400
+                 EVALUATE TRUE                                          00572500
+                 WHEN TR-ACTION-ADD                                     00572600
+                    PERFORM A520-INSERT-STUDENT-PARA                    00572700
+                 WHEN TR-ACTION-CHANGE                                  00572800
+                    PERFORM A530-UPDATE-STUDENT-PARA                    00572900
+                 WHEN TR-ACTION-DELETE                                  00573000
+                    PERFORM A540-DELETE-STUDENT-PARA                    00573100
+                 WHEN OTHER                                             00573200
+                    DISPLAY 'INVALID TRANSACTION CODE FOR STUD-ID: '    00573300
+                            TR-STUD-ID                                  00573400
+                    ADD 1 TO WS-TRN-CNT-FAILED                          00573500
+                 END-EVALUATE                                           00573600
+            END-READ.                                                   00573700
+                                                                        00573800
+       A520-INSERT-STUDENT-PARA.                                        00573900
+                                                                        00574000
+             EXEC SQL                                                   00574100
+                  INSERT INTO STUD_STUDENT                              00574200
+                         (STUD_ID, STUD_NAME, STUD_DEPT,                00574300
+                          STUD_ENROLL_STATUS)                           00574400
+                  VALUES (:WS-STUD-ID, :WS-STUD-NAME, :WS-STUD-DEPT,    00574500
+                          :WS-STUD-STATUS)                              00574600
+             END-EXEC.                                                  00574700
+                                                                        00574800
+             CALL 'SQLSTAT' USING SQLCODE, WS-SQL-STATUS.               00574850
+             IF SQL-SUCCESS                                             00574900
+                ADD 1 TO WS-TRN-CNT-ADD                                 00575000
+                DISPLAY 'ADDED STUD-ID: ' TR-STUD-ID                    00575100
+             ELSE                                                       00575200
+                ADD 1 TO WS-TRN-CNT-FAILED                              00575300
+                DISPLAY 'INSERT FAILED STUD-ID: ' TR-STUD-ID            00575400
+                        ' SQLCODE: ' SQLCODE                            00575500
+             END-IF.                                                    00575600
+                                                                        00575700
+       A530-UPDATE-STUDENT-PARA.                                        00575800
+                                                                        00575900
+             PERFORM A550-CAPTURE-HISTORY-PARA.                         00575910
+             IF SQL-SUCCESS                                             00575920
+                EXEC SQL                                                00576000
+                     UPDATE STUD_STUDENT                                00576100
+                        SET STUD_NAME = :WS-STUD-NAME,                  00576200
+                            STUD_DEPT = :WS-STUD-DEPT,                  00576300
+                            STUD_ENROLL_STATUS = :WS-STUD-STATUS        00576400
+                      WHERE STUD_ID = :WS-STUD-ID                       00576500
+                END-EXEC                                                00576600
+                                                                        00576700
+                CALL 'SQLSTAT' USING SQLCODE, WS-SQL-STATUS             00576750
+                IF SQL-SUCCESS AND SQLERRD(3) > ZERO                    00576800
+                   ADD 1 TO WS-TRN-CNT-CHANGE                           00576900
+                   DISPLAY 'CHANGED STUD-ID: ' TR-STUD-ID               00577000
+                ELSE                                                    00577100
+                   ADD 1 TO WS-TRN-CNT-FAILED                           00577200
+                   DISPLAY 'UPDATE FAILED STUD-ID: ' TR-STUD-ID         00577300
+                           ' SQLCODE: ' SQLCODE                         00577400
+                           ' ROWS: ' SQLERRD(3)                         00577420
+                END-IF                                                  00577450
+             ELSE                                                       00577460
+                ADD 1 TO WS-TRN-CNT-FAILED                              00577470
+                DISPLAY 'HISTORY CAPTURE FAILED STUD-ID: ' TR-STUD-ID   00577480
+                        ' SQLCODE: ' SQLCODE                            00577490
+             END-IF.                                                    00577500
+                                                                        00577600
+       A540-DELETE-STUDENT-PARA.                                        00577700
+                                                                        00577800
+             PERFORM A550-CAPTURE-HISTORY-PARA.                         00577810
+             IF SQL-SUCCESS                                             00577820
+                EXEC SQL                                                00577900
+                     DELETE FROM STUD_STUDENT                           00578000
+                      WHERE STUD_ID = :WS-STUD-ID                       00578100
+                END-EXEC                                                00578200
+                                                                        00578300
+                CALL 'SQLSTAT' USING SQLCODE, WS-SQL-STATUS             00578350
+                IF SQL-SUCCESS AND SQLERRD(3) > ZERO                    00578400
+                   ADD 1 TO WS-TRN-CNT-DELETE                           00578500
+                   DISPLAY 'DELETED STUD-ID: ' TR-STUD-ID               00578600
+                ELSE                                                    00578700
+                   ADD 1 TO WS-TRN-CNT-FAILED                           00578800
+                   DISPLAY 'DELETE FAILED STUD-ID: ' TR-STUD-ID         00578900
+                           ' SQLCODE: ' SQLCODE                         00579000
+                           ' ROWS: ' SQLERRD(3)                         00579020
+                END-IF                                                  00579050
+             ELSE                                                       00579060
+                ADD 1 TO WS-TRN-CNT-FAILED                              00579070
+                DISPLAY 'HISTORY CAPTURE FAILED STUD-ID: ' TR-STUD-ID   00579080
+                        ' SQLCODE: ' SQLCODE                            00579090
+             END-IF.                                                    00579100
+                                                                        00579200
+       A550-CAPTURE-HISTORY-PARA.                                       00579210
+                                                                        00579220
+             MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TS.                 00579230
+                                                                        00579240
+             EXEC SQL                                                   00579250
+                  INSERT INTO STUD_STUDENT_HIST                         00579260
+                         (STUD_ID, STUD_NAME, STUD_DEPT,                00579270
+                          STUD_ENROLL_STATUS, EFFECTIVE_TS)             00579280
+                  SELECT STUD_ID, STUD_NAME, STUD_DEPT,                 00579290
+                         STUD_ENROLL_STATUS, :WS-AUDIT-TS               00579300
+                    FROM STUD_STUDENT                                   00579310
+                   WHERE STUD_ID = :WS-STUD-ID                          00579320
+             END-EXEC.                                                  00579330
+                                                                        00579340
+             CALL 'SQLSTAT' USING SQLCODE, WS-SQL-STATUS.               00579350
        A000-WRITE-PARA.                                                 00570000
                                                                         00580000
              COMPUTE WS-STUD-ID = FUNCTION NUMVAL(FL-STUD-ID)           00590000
                                                                         00600000
              EXEC SQL                                                   00610000
-                  SELECT  STUD_ID, STUD_NAME, STUD_DEPT                 00620000
-                    INTO  :WS-STUD-ID, :WS-STUD-NAME, :WS-STUD-DEPT     00630000
+                  SELECT  STUD_ID, STUD_NAME, STUD_DEPT,                00620000
+                          STUD_ENROLL_STATUS                            00621000
+                    INTO  :WS-STUD-ID, :WS-STUD-NAME, :WS-STUD-DEPT,    00630000
+                          :WS-STUD-STATUS                               00631000
                  FROM STUD_STUDENT                                      00640000
                  WHERE STUD_ID = :WS-STUD-ID                            00650000
              END-EXEC.                                                  00660000
                                                                         00670000
                                                                         00680000
-             EVALUATE SQLCODE                                           00690000
-             WHEN 100                                                   00700000
+             CALL 'SQLSTAT' USING SQLCODE, WS-SQL-STATUS.               00685000
+             EVALUATE TRUE                                              00690000
+             WHEN SQL-NOTFOUND                                          00700000
+                  ADD 1 TO WS-CNT-NOTFOUND                              00701000
                   DISPLAY 'NO RECORDS FOUND'                            00710000
+                  MOVE WS-STUD-ID   TO NF-STUD-ID                       00711000
+                  MOVE FUNCTION CURRENT-DATE TO NF-TIMESTAMP            00712000
+                  WRITE NOTFOUND-REC                                    00713000
                   MOVE +12  TO RETURN-CODE                              00720000
-             WHEN 0                                                     00730000
+             WHEN SQL-SUCCESS                                           00730000
+                  ADD 1 TO WS-CNT-MATCH                                 00731000
                   DISPLAY 'STUD-ID: ' WS-STUD-ID                        00740000
                   DISPLAY 'STUD-NAME: ' WS-STUD-NAME                    00750000
-      *           PERFORM A000-DEPARTMENT-VAL                           00760000
-      *           MOVE WS-STUD-ID TO WS-STUD-ID1                        00770000
-      *           PERFORM A000-STUDENT-ID-VAL                           00780000
-                  MOVE 0    TO RETURN-CODE                              00790000
+                  IF NOT WS-STUD-ACTIVE                                 00751000
+                     ADD 1 TO WS-CNT-INACTIVE                           00752000
+                     DISPLAY 'WARNING - INACTIVE STUDENT: ' WS-STUD-ID  00753000
+                             ' STATUS: ' WS-STUD-STATUS                 00754000
+                  END-IF                                                00755000
+                  PERFORM A000-DEPARTMENT-VAL                           00760000
+                  PERFORM A070-GRADE-LOOKUP-PARA                        00760100
+                  MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TS             00761000
+                  EXEC SQL                                              00762000
+                       INSERT INTO STUD_AUDIT                           00763000
+                              (STUD_ID, LOOKUP_TS, JOB_NAME)             00764000
+                       VALUES (:WS-STUD-ID, :WS-AUDIT-TS, :WS-JOB-NAME) 00765000
+                  END-EXEC                                              00766000
+                  CALL 'SQLSTAT' USING SQLCODE, WS-SQL-STATUS            00766500
+                  IF SQL-SUCCESS                                        00780000
+                     MOVE 0    TO RETURN-CODE                           00790000
+                  ELSE                                                  00791000
+                     DISPLAY 'AUDIT INSERT FAILED STUD-ID: '            00792000
+                             WS-STUD-ID ' SQLCODE: ' SQLCODE            00793000
+                     MOVE +16  TO RETURN-CODE                           00794000
+                  END-IF                                                00794500
+             WHEN OTHER                                                 00795000
+                  DISPLAY 'STUDENT LOOKUP SQL ERROR SQLCODE: ' SQLCODE  00796000
+                  MOVE +16  TO RETURN-CODE                              00797000
+                  ADD 1 TO WS-CNT-SQLERR                                00797500
              END-EVALUATE.                                              00800000
                                                                         00810000
-      *A000-DEPARTMENT-VAL.                                             00820000
-      *      EVALUATE WS-STUD-DEPT                                      00830000
-      *      WHEN 'CSE'                                                 00840000
-      *           DISPLAY 'COMPUTER SCIENCE'                            00850000
-      *      WHEN 'MEC'                                                 00860000
-      *           DISPLAY 'MECHANICAL'                                  00870000
-      *      WHEN 'ECE'                                                 00880000
-      *           DISPLAY 'ELECTRONIC AND COMMUNICATION ENG'            00890000
-      *      WHEN 'IT'                                                  00900000
-      *           DISPLAY 'INFORMATION TECH'                            00910000
-      *      WHEN OTHER                                                 00920000
-      *           DISPLAY 'NOT VALID'                                   00930000
-      *      END-EVALUATE.                                              00940000
+       A000-DEPARTMENT-VAL.                                             00820000
+             EVALUATE WS-STUD-DEPT                                      00830000
+             WHEN 'CSE'                                                 00840000
+                  DISPLAY 'COMPUTER SCIENCE'                            00850000
+             WHEN 'MEC'                                                 00860000
+                  DISPLAY 'MECHANICAL'                                  00870000
+             WHEN 'ECE'                                                 00880000
+                  DISPLAY 'ELECTRONIC AND COMMUNICATION ENG'            00890000
+             WHEN 'IT'                                                  00900000
+                  DISPLAY 'INFORMATION TECH'                            00910000
+             WHEN OTHER                                                 00920000
+                  DISPLAY 'NOT VALID'                                   00930000
+                  MOVE WS-STUD-ID   TO DR-STUD-ID                       00931000
+                  MOVE WS-STUD-NAME TO DR-STUD-NAME                     00932000
+                  MOVE WS-STUD-DEPT TO DR-STUD-DEPT                     00933000
+                  WRITE DEPTREJ-REC                                     00934000
+             END-EVALUATE.                                              00940000
                                                                         00950000
        A000-STUDENT-ID-VAL.                                             00960000
              IF WS-STUD-ID1 IS NUMERIC                                  00970000
                   DISPLAY 'VALID STUDENT ID'                            00980000
              ELSE                                                       00990000
+                  ADD 1 TO WS-CNT-INVALID-ID                            00995000
                   DISPLAY 'NOT VALID'                                   01000000
-             END-IF.                                                    01010000
\ No newline at end of file
+             END-IF.                                                    01010000
+                                                                        01011000
+       A060-WRITE-SUSPENSE-PARA.                                        01012000
+             MOVE FL-STUD-ID            TO SU-STUD-ID                   01013000
+             MOVE FUNCTION CURRENT-DATE TO SU-TIMESTAMP                 01014000
+             WRITE IDSUSP-REC                                           01015000
+             ADD 1 TO WS-CNT-SUSPENSE                                   01016000
+             DISPLAY 'INVALID STUD-ID FORMAT - SUSPENSE: ' FL-STUD-ID.  01017000
+                                                                        01018000
+       A070-GRADE-LOOKUP-PARA.                                          01019000
+             MOVE FL-STUD-ID TO GR-STUD-ID                              01020000
+             READ GRADES                                                01021000
+               INVALID KEY                                              01022000
+                  MOVE 'N' TO WS-GRADE-FOUND                            01023000
+                  MOVE SPACES TO GR-COURSE                              01024000
+                  MOVE SPACES TO GR-GRADE                               01025000
+                  ADD 1 TO WS-CNT-GRADE-MISS                            01026000
+               NOT INVALID KEY                                          01027000
+                  IF WS-GRADES-STATUS NOT = '00'                        01027200
+                     DISPLAY 'GRADES READ WARNING - STATUS: '           01027400
+                             WS-GRADES-STATUS                           01027600
+                  END-IF                                                01027800
+                  MOVE 'Y' TO WS-GRADE-FOUND                            01028000
+                  ADD 1 TO WS-CNT-GRADE-FND                             01029000
+                  DISPLAY 'COURSE: ' GR-COURSE ' GRADE: ' GR-GRADE      01030000
+             END-READ.                                                  01031000
+                                                                        01032000
+             MOVE WS-STUD-ID     TO TX-STUD-ID                          01033000
+             MOVE WS-STUD-NAME   TO TX-STUD-NAME                        01034000
+             MOVE WS-STUD-DEPT   TO TX-STUD-DEPT                        01035000
+             MOVE GR-COURSE      TO TX-COURSE                           01036000
+             MOVE GR-GRADE       TO TX-GRADE                            01037000
+             WRITE TRANSCPT-REC.                                        01038000
\ No newline at end of file
