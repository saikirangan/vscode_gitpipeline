@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. STUDRPT.                                             00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+                SELECT ROSTER ASSIGN TO ROSTER                          00060000
+                ORGANIZATION IS SEQUENTIAL.                             00070000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD ROSTER                                                        00100000
+            RECORDING MODE IS F.                                        00110000
+       01 ROSTER-REC PIC X(132).                                        00120000
+       WORKING-STORAGE SECTION.                                         00150000
+       01 WS-EOF             PIC A     VALUE SPACE.                     00160000
+       01 WS-PREV-DEPT       PIC X(10) VALUE SPACES.                    00170000
+       77 WS-LINE-CNT        PIC 9(03) COMP VALUE 99.                   00180000
+       77 WS-LINES-PER-PAGE  PIC 9(03) COMP VALUE 55.                   00190000
+       77 WS-PAGE-CNT        PIC 9(05) COMP VALUE ZERO.                 00200000
+                                                                        00210000
+       01 WS-HDR1.                                                      00220000
+          05 FILLER      PIC X(30) VALUE 'STUDENT ROSTER REPORT'.       00230000
+          05 FILLER      PIC X(10) VALUE 'PAGE     '.                   00240000
+          05 HDR-PAGE    PIC ZZZZ9.                                     00250000
+          05 FILLER      PIC X(87) VALUE SPACES.                        00260000
+                                                                        00270000
+       01 WS-HDR2.                                                      00280000
+          05 FILLER      PIC X(12) VALUE 'DEPARTMENT: '.                00290000
+          05 HDR-DEPT    PIC X(10).                                     00300000
+          05 FILLER      PIC X(110) VALUE SPACES.                       00310000
+                                                                        00320000
+       01 WS-HDR3.                                                      00330000
+          05 FILLER      PIC X(11) VALUE 'STUDENT ID '.                 00340000
+          05 FILLER      PIC X(30) VALUE 'STUDENT NAME'.                00350000
+          05 FILLER      PIC X(91) VALUE SPACES.                        00360000
+                                                                        00370000
+       01 WS-DETAIL-LINE.                                                00380000
+          05 DET-STUD-ID     PIC 9(09).                                 00390000
+          05 FILLER          PIC X(02) VALUE SPACES.                    00400000
+          05 DET-STUD-NAME   PIC X(30).                                 00410000
+          05 FILLER          PIC X(91) VALUE SPACES.                    00420000
+                                                                        00430000
+            EXEC SQL                                                    00440000
+               INCLUDE SQLCA                                            00450000
+            END-EXEC.                                                   00460000
+                                                                        00470000
+            EXEC SQL                                                    00480000
+               INCLUDE STUDENT                                          00490000
+            END-EXEC.                                                   00500000
+                                                                        00510000
+       01  DCLSTUDENT.                                                  00520000
+           10 WS-STUD-ID               PIC S9(9) USAGE COMP.            00530000
+           10 WS-STUD-NAME             PIC X(30).                       00540000
+           10 WS-STUD-DEPT             PIC X(10).                       00550000
+                                                                        00560000
+           COPY SQLCLS.                                                 00565000
+            EXEC SQL                                                    00570000
+               DECLARE STUDCUR CURSOR FOR                               00580000
+               SELECT STUD_ID, STUD_NAME, STUD_DEPT                     00590000
+                 FROM STUD_STUDENT                                      00600000
+                ORDER BY STUD_DEPT, STUD_NAME                           00610000
+            END-EXEC.                                                   00620000
+                                                                        00630000
+       PROCEDURE DIVISION.                                              00640000
+                                                                        00650000
+            OPEN OUTPUT ROSTER.                                         00660000
+                                                                        00670000
+            EXEC SQL                                                    00680000
+                 OPEN STUDCUR                                           00690000
+            END-EXEC.                                                   00700000
+                                                                        00710000
+            PERFORM A400-FETCH-PARA.                                    00720000
+                                                                        00730000
+            PERFORM UNTIL WS-EOF = 'Y'                                  00740000
+               PERFORM A410-DETAIL-PARA                                 00750000
+               PERFORM A400-FETCH-PARA                                  00760000
+            END-PERFORM.                                                00770000
+                                                                        00780000
+            EXEC SQL                                                    00790000
+                 CLOSE STUDCUR                                          00800000
+            END-EXEC.                                                   00810000
+                                                                        00820000
+            CLOSE ROSTER.                                               00830000
+                                                                        00840000
+            GOBACK.                                                     00850000
+                                                                        00860000
+       A400-FETCH-PARA.                                                 00870000
+                                                                        00880000
+             EXEC SQL                                                   00890000
+                  FETCH STUDCUR                                         00900000
+                    INTO :WS-STUD-ID, :WS-STUD-NAME, :WS-STUD-DEPT      00910000
+             END-EXEC.                                                  00920000
+                                                                        00930000
+             CALL 'SQLSTAT' USING SQLCODE, WS-SQL-STATUS.               00935000
+             EVALUATE TRUE                                              00940000
+             WHEN SQL-NOTFOUND                                          00950000
+                  MOVE 'Y' TO WS-EOF                                    00960000
+             WHEN SQL-SUCCESS                                           00970000
+                  CONTINUE                                              00980000
+             WHEN OTHER                                                 00990000
+                  DISPLAY 'STUDCUR FETCH ERROR SQLCODE: ' SQLCODE       01000000
+                  MOVE 'Y' TO WS-EOF                                    01010000
+                  MOVE +16 TO RETURN-CODE                               01020000
+             END-EVALUATE.                                              01030000
+                                                                        01040000
+       A410-DETAIL-PARA.                                                01050000
+                                                                        01060000
+             IF WS-STUD-DEPT NOT = WS-PREV-DEPT                         01070000
+                MOVE WS-STUD-DEPT TO WS-PREV-DEPT                       01080000
+                PERFORM A430-PAGE-HEADER-PARA                           01090000
+                PERFORM A420-DEPT-HEADER-PARA                           01100000
+             END-IF.                                                    01110000
+                                                                        01120000
+             IF WS-LINE-CNT >= WS-LINES-PER-PAGE                        01130000
+                PERFORM A430-PAGE-HEADER-PARA                           01140000
+                PERFORM A420-DEPT-HEADER-PARA                           01150000
+             END-IF.                                                    01160000
+                                                                        01170000
+             MOVE WS-STUD-ID   TO DET-STUD-ID                           01180000
+             MOVE WS-STUD-NAME TO DET-STUD-NAME                         01190000
+             WRITE ROSTER-REC FROM WS-DETAIL-LINE                       01200000
+                AFTER ADVANCING 1 LINE.                                 01210000
+             ADD 1 TO WS-LINE-CNT.                                      01220000
+                                                                        01230000
+       A420-DEPT-HEADER-PARA.                                           01240000
+                                                                        01250000
+             MOVE WS-STUD-DEPT TO HDR-DEPT.                             01260000
+             WRITE ROSTER-REC FROM WS-HDR2                              01270000
+                AFTER ADVANCING 2 LINES.                                01280000
+             WRITE ROSTER-REC FROM WS-HDR3                              01290000
+                AFTER ADVANCING 1 LINE.                                 01300000
+             ADD 3 TO WS-LINE-CNT.                                      01310000
+                                                                        01320000
+       A430-PAGE-HEADER-PARA.                                           01330000
+                                                                        01340000
+             ADD 1 TO WS-PAGE-CNT.                                      01350000
+             MOVE WS-PAGE-CNT TO HDR-PAGE.                              01360000
+             WRITE ROSTER-REC FROM WS-HDR1                              01370000
+                AFTER ADVANCING PAGE.                                   01380000
+             MOVE 1 TO WS-LINE-CNT.                                     01390000
