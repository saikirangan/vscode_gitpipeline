@@ -0,0 +1,7 @@
+       01 ARITHERR-REC.                                                  00010000
+          05 AE-PGM-NAME    PIC X(08).                                  00020000
+          05 AE-OPERATION   PIC X(10).                                  00030000
+          05 AE-NUMBER-A    PIC S9(7)V99.                                00040000
+          05 AE-NUMBER-B    PIC S9(7)V99.                                00050000
+          05 AE-TIMESTAMP   PIC X(26).                                  00060000
+          05 FILLER         PIC X(18).                                  00070000
