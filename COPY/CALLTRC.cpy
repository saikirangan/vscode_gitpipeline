@@ -0,0 +1,5 @@
+       01 CALLTRC-REC.                                                  00010000
+          05 CT-PGM-NAME       PIC X(08).                               00020000
+          05 CT-EVENT          PIC X(05).                               00030000
+          05 CT-TIMESTAMP      PIC X(26).                               00040000
+          05 CT-DETAIL         PIC X(41).                               00050000
