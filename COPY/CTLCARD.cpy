@@ -0,0 +1,8 @@
+       01 CTL-CARD.                                                     00010000
+          05 CTL-RUN-MODE       PIC X(01).                              00020000
+          05 CTL-RESTART-FLAG   PIC X(01).                              00030000
+          05 CTL-TOLERANCE      PIC 9(03).                              00040000
+          05 CTL-CONTROL-TOTAL  PIC 9(05).                              00050000
+          05 CTL-FILE-NAME      PIC X(08).                              00055000
+          05 CTL-LOOKUP-MODE    PIC X(01).                              00057000
+          05 FILLER             PIC X(61).                              00060000
