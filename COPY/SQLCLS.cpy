@@ -0,0 +1,6 @@
+       01 WS-SQL-STATUS PIC X(01).                                      00010000
+           88 SQL-SUCCESS              VALUE '0'.                       00020000
+           88 SQL-NOTFOUND             VALUE '1'.                       00030000
+           88 SQL-DEADLOCK             VALUE '2'.                       00040000
+           88 SQL-CONSTRAINT-VIOLATION VALUE '3'.                       00050000
+           88 SQL-OTHER-ERROR          VALUE '9'.                       00060000
