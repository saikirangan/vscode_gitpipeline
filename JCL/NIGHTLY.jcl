@@ -0,0 +1,51 @@
+//NIGHTLY  JOB  (ACCTNO),'NIGHTLY CYCLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//*        NIGHTLY CYCLE - STUDENT LOOKUP, TOTALS CHECK, AND
+//*        THE PGM03 ARITHMETIC-CHAIN RECONCILIATION, IN ORDER.
+//*        EACH LATER STEP IS BYPASSED IF AN EARLIER STEP POSTS
+//*        A NON-ZERO RETURN CODE.
+//*
+//STEP010  EXEC PGM=STUD
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PROD.EMPFIL,DISP=SHR
+//EMPIDS   DD DSN=PROD.EMPIDS,DISP=SHR
+//DEPTREJ  DD DSN=PROD.DEPTREJ,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//NOTFOUND DD DSN=PROD.NOTFOUND,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESTCTL  DD DSN=PROD.RESTCTL,DISP=SHR
+//STUDTRN  DD DSN=PROD.STUDTRN,DISP=SHR
+//IDSUSP   DD DSN=PROD.IDSUSP,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRDFILE  DD DSN=PROD.GRDFILE,DISP=SHR
+//TRANSCPT DD DSN=PROD.TRANSCPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+RN
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=ADDPGM,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//ADDTRAN  DD DSN=PROD.ADDTRAN,DISP=SHR
+//ADDEXCP  DD DSN=PROD.ADDEXCP,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+BN00501000
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PGM03A,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//PAIRIN   DD DSN=PROD.PAIRIN,DISP=SHR
+//PAIROUT  DD DSN=PROD.PAIROUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CALLTRC  DD DSN=PROD.CALLTRC,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ARITHERR DD DSN=PROD.ARITHERR,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
