@@ -0,0 +1,155 @@
+//REGRTEST JOB  (ACCTNO),'REGRESSION TEST',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//*        REGRESSION TEST HARNESS FOR STUD, ADDPGM, AND THE
+//*        PGM03 ARITHMETIC-CHAIN.  EACH PROGRAM IS RUN AGAINST A
+//*        KNOWN TEST-FIXTURE INPUT SET AND ITS OUTPUT IS DIFFED
+//*        AGAINST A PRE-BUILT EXPECTED DATASET WITH IEBCOMPR, SO A
+//*        CHANGE CAN BE VERIFIED BEFORE IT IS PROMOTED INTO
+//*        NIGHTLY.JCL.  THE FIXTURE AND EXPECTED DATASETS THEMSELVES
+//*        ARE MAINTAINED OUTSIDE THIS JOB.
+//*
+//*        A GUARDED STEP FOLLOWS EACH PROGRAM STEP AND ONLY RUNS -
+//*        AND SO ONLY SHOWS UP IN THE JOB LOG - WHEN THE PROGRAM'S
+//*        RETURN CODE DID NOT MATCH THE EXPECTED VALUE FOR THAT
+//*        FIXTURE.  IEBCOMPR ITSELF POSTS RC=8 ON ANY MISMATCH, SO A
+//*        CLEAN RUN OF THIS JOB IS RC=0 ON EVERY STEP.
+//*
+//*        ------------------------------------------------------
+//*        STUD - STUDENT LOOKUP AGAINST A KNOWN EMPFIL/EMPIDS SET
+//*        EXPECTED RETURN CODE FOR THIS FIXTURE: 0
+//*        ------------------------------------------------------
+//STEP010  EXEC PGM=STUD
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=TEST.STUD.EMPFIL,DISP=SHR
+//EMPIDS   DD DSN=TEST.STUD.EMPIDS,DISP=SHR
+//DEPTREJ  DD DSN=TEST.STUD.DEPTREJ.ACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//NOTFOUND DD DSN=TEST.STUD.NOTFND.ACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//IDSUSP   DD DSN=TEST.STUD.IDSUSP.ACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRDFILE  DD DSN=TEST.STUD.GRDFILE,DISP=SHR
+//TRANSCPT DD DSN=TEST.STUD.TRNSCPT.ACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESTCTL  DD DSN=TEST.STUD.RESTCTL,DISP=SHR
+//STUDTRN  DD DSN=TEST.STUD.STUDTRN,DISP=SHR
+//SYSIN    DD *
+RN
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP011  EXEC PGM=IEBCOMPR
+//SYSUT1   DD DSN=TEST.STUD.NOTFND.ACT,DISP=SHR
+//SYSUT2   DD DSN=TEST.STUD.NOTFND.EXP,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP012  EXEC PGM=IEBCOMPR
+//SYSUT1   DD DSN=TEST.STUD.DEPTREJ.ACT,DISP=SHR
+//SYSUT2   DD DSN=TEST.STUD.DEPTREJ.EXP,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP013  EXEC PGM=IEBCOMPR
+//SYSUT1   DD DSN=TEST.STUD.IDSUSP.ACT,DISP=SHR
+//SYSUT2   DD DSN=TEST.STUD.IDSUSP.EXP,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP014  EXEC PGM=IEBCOMPR
+//SYSUT1   DD DSN=TEST.STUD.TRNSCPT.ACT,DISP=SHR
+//SYSUT2   DD DSN=TEST.STUD.TRNSCPT.EXP,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP015  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
+//*        *** STUD RETURN CODE MISMATCH - EXPECTED 0 ***
+//*
+//*        ------------------------------------------------------
+//*        STUD (SELECTIVE MODE) - SAME EMPFIL AGAINST AN EMPIDS
+//*        LOOKUP LIST CONTAINING A REPEATED STUD-ID, DRIVING THE
+//*        EMPIDS-KEYED READ AND DUPLICATE-DETECTION PATHS THAT THE
+//*        SEQUENTIAL RUN ABOVE NEVER TOUCHES.
+//*        EXPECTED RETURN CODE FOR THIS FIXTURE: 0
+//*        ------------------------------------------------------
+//STEP016  EXEC PGM=STUD
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=TEST.STUD.EMPFIL,DISP=SHR
+//EMPIDS   DD DSN=TEST.STUD.EMPIDS,DISP=SHR
+//DEPTREJ  DD DSN=TEST.STUD.SEL.DEPTREJ.ACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//NOTFOUND DD DSN=TEST.STUD.SEL.NOTFND.ACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//IDSUSP   DD DSN=TEST.STUD.SEL.IDSUSP.ACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRDFILE  DD DSN=TEST.STUD.GRDFILE,DISP=SHR
+//TRANSCPT DD DSN=TEST.STUD.SEL.TRNSCPT.ACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESTCTL  DD DSN=TEST.STUD.RESTCTL,DISP=SHR
+//STUDTRN  DD DSN=TEST.STUD.STUDTRN,DISP=SHR
+//SYSIN    DD *
+RN                S
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP017  EXEC PGM=IEBCOMPR
+//SYSUT1   DD DSN=TEST.STUD.SEL.NOTFND.ACT,DISP=SHR
+//SYSUT2   DD DSN=TEST.STUD.SEL.NOTFND.EXP,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP018  EXEC PGM=IEFBR14,COND=(0,EQ,STEP016)
+//*        *** STUD SELECTIVE-MODE RETURN CODE MISMATCH - EXPECTED 0 ***
+//*
+//*        ------------------------------------------------------
+//*        ADDPGM - BATCH TOTALS/TOLERANCE CHECK AGAINST A KNOWN
+//*        ADDTRAN TRANSACTION SET.
+//*        EXPECTED RETURN CODE FOR THIS FIXTURE: 0
+//*        ------------------------------------------------------
+//STEP020  EXEC PGM=ADDPGM
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//ADDTRAN  DD DSN=TEST.ADDPGM.ADDTRAN,DISP=SHR
+//ADDEXCP  DD DSN=TEST.ADDPGM.ADDEXCP.ACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+BN00501000
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP021  EXEC PGM=IEBCOMPR
+//SYSUT1   DD DSN=TEST.ADDPGM.ADDEXCP.ACT,DISP=SHR
+//SYSUT2   DD DSN=TEST.ADDPGM.ADDEXCP.EXP,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP022  EXEC PGM=IEFBR14,COND=(0,EQ,STEP020)
+//*        *** ADDPGM RETURN CODE MISMATCH - EXPECTED 0 ***
+//*
+//*        ------------------------------------------------------
+//*        PGM03A - ARITHMETIC-CHAIN RECONCILIATION AGAINST A
+//*        KNOWN SET OF NUMBER PAIRS.
+//*        EXPECTED RETURN CODE FOR THIS FIXTURE: 0
+//*        ------------------------------------------------------
+//STEP030  EXEC PGM=PGM03A
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//PAIRIN   DD DSN=TEST.PGM03A.PAIRIN,DISP=SHR
+//PAIROUT  DD DSN=TEST.PGM03A.PAIROUT.ACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CALLTRC  DD DSN=TEST.PGM03A.CALLTRC.ACT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ARITHERR DD DSN=TEST.PGM03A.ARITHERR.ACT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP031  EXEC PGM=IEBCOMPR
+//SYSUT1   DD DSN=TEST.PGM03A.PAIROUT.ACT,DISP=SHR
+//SYSUT2   DD DSN=TEST.PGM03A.PAIROUT.EXP,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP032  EXEC PGM=IEFBR14,COND=(0,EQ,STEP030)
+//*        *** PGM03A RETURN CODE MISMATCH - EXPECTED 0 ***
